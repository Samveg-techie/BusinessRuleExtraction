@@ -28,9 +28,55 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
- 
+      *     Persistent audit trail, written alongside the PUT-MESSAGE
+      *     interface call whenever LMAIN-AUDIT-ENABLE is set.
+            SELECT O-LOG ASSIGN TO 'AESAUDIT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE  IS SEQUENTIAL
+                   FILE STATUS  IS FS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+      *   AESAUDIT
+       FD O-LOG LABEL RECORD STANDARD.
+
+       01 LOG-REC.
+          02 LOG-LEVEL               PIC 9(01).
+          02 FILLER                  PIC X(01)  VALUE SPACE.
+          02 LOG-TEXT                PIC X(128).
+
        WORKING-STORAGE SECTION.
+         01 FS-LOG                   PIC 9(02).
+            88 FS-LOG-OK                       VALUE 0.
+
+         01 W-AUDIT-OPEN              PIC X(01) VALUE 'N'.
+            88 W-AUDIT-IS-OPEN                  VALUE 'Y'.
+
+      *  Block counter, incremented once per chunk read/written so a
+      *  caller can confirm the whole file streamed thru, not just
+      *  the first block or two.
+         77 WS-BLOCK-COUNT             PIC 9(09) COMP VALUE 0.
+         77 WS-BLOCK-COUNT-DISP        PIC 9(09)      VALUE 0.
+
+      *  FIPS-197 Appendix B known-answer test vector (AES-128)
+         01 SELFTEST-VECTOR.
+            02 ST-KEY       PIC X(32) VALUE
+               '000102030405060708090a0b0c0d0e0f'.
+            02 ST-PLAIN     PIC X(32) VALUE
+               '00112233445566778899aabbccddeeff'.
+            02 ST-CIPHER    PIC X(32) VALUE
+               '69c4e0d86a7b0430d8cdb78070b4c55a'.
+
+      *  Running CBC-MAC accumulator for the integrity-tag option
+         01 MAC-DATA.
+            02 MAC-A.
+               03 MAC-AP OCCURS 16     PIC X(02).
+            02 MAC-B.
+               03 MAC-BP OCCURS 16     PIC X(02).
+            02 MAC-R.
+               03 MAC-RP OCCURS 16     PIC X(02).
+            02 MAC-I                   PIC 9(02).
+         77 WS-MAC-BLOCK               PIC X(32).
       *  Interface raw linkage with main variables defined
          01 DG-S.
             02 PUT-MESSAGE-LS          PIC X(2178).
@@ -58,7 +104,8 @@
                88 LXGS-SKP                      VALUE 'SKP'.
             02 LXG-INPUT.
                03 LXGS-CFILE           PIC X(1).
-               03 FILLER               PIC X(1023).
+               03 LXGS-DSNAME          PIC X(80).
+               03 FILLER               PIC X(943).
             02 LXG-OUTPUT.
                03 FILLER               PIC X(1024).
 
@@ -203,6 +250,18 @@
           02 LMAIN-EXTRA-TG              PIC X(4271).
           02 LMAIN-EXTRA-TP              PIC X(4271).
           02 LMAIN-EXTRA-PM              PIC X(2178).
+          02 LMAIN-BLOCK-COUNT           PIC 9(09).
+          02 LMAIN-SELFTEST-RESULT       PIC X(04).
+             88 LMAIN-SELFTEST-PASS                VALUE 'PASS'.
+             88 LMAIN-SELFTEST-FAIL                VALUE 'FAIL'.
+          02 LMAIN-MAC-ENABLE            PIC X(01).
+             88 LMAIN-MAC-ON                       VALUE 'Y'.
+             88 LMAIN-MAC-OFF                      VALUE 'N'.
+          02 LMAIN-MAC-TAG               PIC X(32).
+          02 LMAIN-AUDIT-ENABLE          PIC X(01).
+             88 LMAIN-AUDIT-ON                     VALUE 'Y'.
+             88 LMAIN-AUDIT-OFF                    VALUE 'N'.
+          02 LMAIN-INPUT-DSNAME          PIC X(80).
 
 
 
@@ -224,6 +283,12 @@
             MOVE PM-S                       TO PUT-MESSAGE-LS OF TG-S.
             MOVE PM-S                       TO PUT-MESSAGE-LS OF TP-S.
 
+      *     Pass an externally-specified input dataset name thru to
+      *     the TEXT-GET interface, when the caller supplied one
+            IF LMAIN-INPUT-DSNAME NOT = SPACES AND NOT = LOW-VALUES
+              MOVE LMAIN-INPUT-DSNAME       TO LXGS-DSNAME OF TG-S
+            END-IF.
+
       *     Perform initial checkings
             PERFORM CHECK-INPUT.
 
@@ -236,19 +301,33 @@
             MOVE 'Starting process'         TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE
 
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
-      *     Do actions until EOF
-            PERFORM MAIN-ACTION.
+      *     Do actions until EOF, unless this is a self-test run
+            IF WS-ACTION = 'SELFTEST'
+              PERFORM SELF-TEST-ACTION
+            ELSE
+              PERFORM MAIN-ACTION
+            END-IF.
+
+      *     Report how many blocks were streamed this run
+            MOVE WS-BLOCK-COUNT             TO LMAIN-BLOCK-COUNT.
 
       *     Put ending log
             MOVE 'Ending process'           TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
 
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
-      *     Close streams
-            PERFORM CLOSE-STREAMS.
+      *     Close streams (the self-test never opens the text
+      *     interfaces, so it has nothing of that kind to close)
+            IF WS-ACTION NOT = 'SELFTEST'
+              PERFORM CLOSE-STREAMS
+            END-IF.
+
+            IF W-AUDIT-IS-OPEN
+              CLOSE O-LOG
+            END-IF.
 
             GOBACK.
 
@@ -291,7 +370,7 @@
             END-IF.
 
       *     If no action informed, use CIPHER as default
-            IF LMAIN-ACTION = 'CIPHER  ' OR 'DECIPHER'
+            IF LMAIN-ACTION = 'CIPHER  ' OR 'DECIPHER' OR 'SELFTEST'
               MOVE LMAIN-ACTION             TO WS-ACTION
             ELSE
               MOVE 'CIPHER  '               TO WS-ACTION
@@ -315,7 +394,14 @@
             MOVE WS-BITS                    TO IO-BITS OF IOCOMM.
             MOVE PM-S                       TO IOPUTM.
 
-      *     Get the first chunk of text            
+      *     Reset the block counter and, when requested, the
+      *     integrity-tag accumulator for this run
+            MOVE 0                          TO WS-BLOCK-COUNT.
+            IF LMAIN-MAC-ON
+              MOVE ALL '00'                  TO MAC-A
+            END-IF.
+
+      *     Get the first chunk of text
             PERFORM CALL-TEXT-GET.
 
       *     Initial set-up for each mode
@@ -383,14 +469,28 @@
                     MOVE XOR-R              TO LXP-TEXT
                 END-EVALUATE
 
+                ADD 1                       TO WS-BLOCK-COUNT
+
+                IF LMAIN-MAC-ON
+                  IF WS-ACTION = 'CIPHER  '
+                    MOVE PAD-X                TO WS-MAC-BLOCK
+                  ELSE
+                    MOVE LXP-TEXT             TO WS-MAC-BLOCK
+                  END-IF
+                  PERFORM MAC-UPDATE
+                END-IF
 
       *         Log intermediate results
-                STRING 'Result: '
+                MOVE WS-BLOCK-COUNT         TO WS-BLOCK-COUNT-DISP
+
+                STRING 'Block '
+                        WS-BLOCK-COUNT-DISP
+                        ' result: '
                         LXP-TEXT
                 DELIMITED BY SIZE         INTO LTEXT OF PM-S
                 SET LLEVEL-INF OF PM-S      TO TRUE
 
-                CALL WS-PUT-MESSAGE USING PM-S
+                PERFORM LOG-MESSAGE
 
       *         Move result to output
                 PERFORM CALL-TEXT-PUT
@@ -422,6 +522,41 @@
               PERFORM CALL-TEXT-GET
             END-PERFORM.
 
+      *     Resolve the integrity tag for this run, if requested
+            IF LMAIN-MAC-ON
+              PERFORM MAC-FINALIZE
+            END-IF.
+
+
+       SELF-TEST-ACTION.
+      *     Run the FIPS-197 Appendix B known-answer test (AES-128,
+      *     ECB, single block) straight thru AESCORE and report
+      *     PASS/FAIL, instead of driving the file interfaces
+           PERFORM GET-DATA.
+
+           MOVE ST-KEY                      TO IO-KEY OF IOCOMM.
+           MOVE ST-PLAIN                    TO IO-TEXT OF IOCOMM.
+           MOVE '128'                       TO IO-BITS OF IOCOMM.
+           MOVE 'C'                         TO IO-ACTION OF IOCOMM.
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           IF IO-TEXT OF IOCOMM = ST-CIPHER
+             SET LMAIN-SELFTEST-PASS        TO TRUE
+             MOVE 'Self-test PASSED (FIPS-197 AES-128 KAT)'
+                                             TO LTEXT OF PM-S
+             SET LLEVEL-INF OF PM-S         TO TRUE
+           ELSE
+             SET LMAIN-SELFTEST-FAIL        TO TRUE
+             SET LMAINS-ERR                 TO TRUE
+             MOVE 'Self-test FAILED (FIPS-197 AES-128 KAT)'
+                                             TO LTEXT OF PM-S
+             SET LLEVEL-MAX OF PM-S         TO TRUE
+           END-IF.
+
+           PERFORM LOG-MESSAGE.
+
 
        GET-DATA.
       *     Call interface and check for errors
@@ -434,7 +569,7 @@
       *     Close DATA-GET stream
             MOVE 'Closing DATA-GET'         TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
             MOVE 'C'                        TO LDGS-CFILE OF DG-S.
             PERFORM CALL-DATA-GET.
@@ -459,7 +594,7 @@
 
            MOVE WS-CIPHER-DATA              TO IOTAB.
            MOVE PAD-X                       TO XOR-B.
-           PERFORM XOR.
+           PERFORM HEX-XOR.
            MOVE XOR-R                       TO IO-TEXT OF IOCOMM.
            MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
 
@@ -474,7 +609,7 @@
            MOVE WS-CIPHER-DATA              TO IOTAB.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM HEX-XOR.
 
 
        OFB-CIPHER.
@@ -487,7 +622,7 @@
 
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
-           PERFORM XOR.
+           PERFORM HEX-XOR.
 
 
        CTR-CIPHER.       
@@ -501,7 +636,7 @@
 
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
-           PERFORM XOR.
+           PERFORM HEX-XOR.
            PERFORM HEX-ADDITION.
 
 
@@ -523,7 +658,7 @@
 
            MOVE IO-TEXT OF IOCOMM           TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM HEX-XOR.
            PERFORM PAD.
 
            MOVE PAD-X                       TO XOR-A.
@@ -535,7 +670,7 @@
            MOVE WS-CIPHER-DATA              TO IOTAB.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM HEX-XOR.
 
 
        OFB-DECIPHER.
@@ -552,7 +687,7 @@
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM HEX-XOR.
 
 
        CTR-DECIPHER.
@@ -570,7 +705,7 @@
            MOVE IO-TEXT OF IOCOMM           TO XOR-A.
            MOVE PAD-X                       TO XOR-B.
 
-           PERFORM XOR.
+           PERFORM HEX-XOR.
            PERFORM HEX-ADDITION.
 
 
@@ -587,7 +722,7 @@
               WHEN 'ERR'
                 MOVE 'Error on DATA-GET'    TO LTEXT OF PM-S
                 SET LLEVEL-MAX OF PM-S      TO TRUE
-                CALL WS-PUT-MESSAGE USING PM-S
+                PERFORM LOG-MESSAGE
 
                 PERFORM END-ON-ERROR
             END-EVALUATE.
@@ -597,7 +732,7 @@
       *     Log action
             MOVE 'Getting text...'          TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
       *     Call interface and check return
             CALL WS-TEXT-GET USING TG-S.
@@ -611,7 +746,7 @@
                 MOVE 'Error on TEXT-GET'    TO LTEXT OF PM-S
                 SET LLEVEL-MAX OF PM-S      TO TRUE
 
-                CALL WS-PUT-MESSAGE USING PM-S
+                PERFORM LOG-MESSAGE
 
                 PERFORM END-ON-ERROR
             END-EVALUATE.
@@ -629,16 +764,38 @@
                 MOVE 'Error on TEXT-PUT'    TO LTEXT OF PM-S
                 SET LLEVEL-MAX OF PM-S      TO TRUE
 
-                CALL WS-PUT-MESSAGE USING PM-S
+                PERFORM LOG-MESSAGE
 
                 PERFORM END-ON-ERROR
             END-EVALUATE.
 
 
+       LOG-MESSAGE.
+      *     Send the log entry thru the usual PUT-MESSAGE interface
+      *     and, when audit logging is turned on, also append it to
+      *     a local, retained AESAUDIT file
+           CALL WS-PUT-MESSAGE USING PM-S.
+
+           IF LMAIN-AUDIT-ON
+             IF NOT W-AUDIT-IS-OPEN
+               OPEN EXTEND O-LOG
+               IF NOT FS-LOG-OK
+                 OPEN OUTPUT O-LOG
+               END-IF
+               SET W-AUDIT-IS-OPEN           TO TRUE
+             END-IF
+
+             MOVE LMESSAGE-LEVEL OF PM-S     TO LOG-LEVEL
+             MOVE LTEXT OF PM-S              TO LOG-TEXT
+
+             WRITE LOG-REC
+           END-IF.
+
+
       *****************************************************************
       *                       SUPPORT FUNCTIONS                       *
       *****************************************************************      
-       XOR.
+       HEX-XOR.
       *    This XOR version will delegate on XB table from IOTAB
       *    that will have specific data for cipher or deciper
       *
@@ -653,6 +810,63 @@
            END-PERFORM.
 
 
+       MAC-XOR.
+      *    Same hex XOR as XOR above, but working on the MAC
+      *    accumulator so the running cipher chain is left alone
+      *
+           PERFORM VARYING MAC-I FROM 1 BY 1
+             UNTIL MAC-I > 16
+             MOVE MAC-AP(MAC-I)             TO BYTE-A OF SUMM
+             MOVE MAC-BP(MAC-I)             TO BYTE-B OF SUMM
+
+             PERFORM ADDITION
+
+             MOVE BYTE-R OF SUMM            TO MAC-RP(MAC-I)
+           END-PERFORM.
+
+
+       MAC-UPDATE.
+      *    Standard CBC-MAC recurrence: XOR this block's plaintext
+      *    with the running tag, then encipher the result to get
+      *    the next running tag (WS-MAC-BLOCK set by the caller)
+      *
+           MOVE WS-MAC-BLOCK                TO MAC-B.
+           PERFORM MAC-XOR.
+
+           MOVE MAC-R                       TO IO-TEXT OF IOCOMM.
+           MOVE LMAIN-KEY                   TO IO-KEY OF IOCOMM.
+           MOVE WS-CIPHER-DATA              TO IOTAB.
+           MOVE 'C'                         TO IO-ACTION OF IOCOMM.
+
+           CALL 'AESCORE' USING IOCOMM IOTAB IOPUTM.
+
+           MOVE IO-TEXT OF IOCOMM           TO MAC-A.
+
+
+       MAC-FINALIZE.
+      *    On CIPHER, hand the computed tag back to the caller. On
+      *    DECIPHER, compare the tag we just recomputed against the
+      *    one the caller supplied (the tag returned by the matching
+      *    CIPHER run) and flag a mismatch as an error
+      *
+           IF WS-ACTION = 'CIPHER  '
+             MOVE MAC-A                     TO LMAIN-MAC-TAG
+             MOVE 'Integrity tag computed'   TO LTEXT OF PM-S
+             SET LLEVEL-INF OF PM-S          TO TRUE
+           ELSE
+             IF MAC-A = LMAIN-MAC-TAG
+               MOVE 'Integrity check passed' TO LTEXT OF PM-S
+               SET LLEVEL-INF OF PM-S        TO TRUE
+             ELSE
+               MOVE 'Integrity check FAILED' TO LTEXT OF PM-S
+               SET LLEVEL-MAX OF PM-S        TO TRUE
+               SET LMAINS-ERR                TO TRUE
+             END-IF
+           END-IF.
+
+           PERFORM LOG-MESSAGE.
+
+
        ADDITION.
            MOVE WORD-A OF SUMM(1)           TO W2D-A.
            PERFORM W2D.
@@ -779,18 +993,21 @@
        END-ON-ERROR.
             PERFORM CLOSE-STREAMS.
             SET LMAINS-ERR                  TO TRUE.
+            IF W-AUDIT-IS-OPEN
+              CLOSE O-LOG
+            END-IF.
             GOBACK.
 
 
        CLOSE-STREAMS.
             MOVE 'Closing streams'          TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
       *     AESODAT
             MOVE 'Closing Output'           TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
             MOVE 'C'                        TO LXPS-CFILE OF TP-S.
             PERFORM CALL-TEXT-PUT.
@@ -798,7 +1015,7 @@
       *     AESIDAT
             MOVE 'Closing Input'            TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
             MOVE 'C'                        TO LXGS-CFILE OF TG-S.
             PERFORM CALL-TEXT-GET
@@ -806,7 +1023,7 @@
       *     AESLOG
             MOVE 'Closing Log'              TO LTEXT OF PM-S.
             SET LLEVEL-INF OF PM-S          TO TRUE.
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
 
             MOVE 'C'                        TO CFILE OF PM-S.
-            CALL WS-PUT-MESSAGE USING PM-S.
+            PERFORM LOG-MESSAGE.
