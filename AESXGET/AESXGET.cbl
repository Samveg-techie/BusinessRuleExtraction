@@ -4,7 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *     INPUT FILE (AESDAT - LRECL=32)
-            SELECT R-DAT ASSIGN TO 'AESIDAT'
+      *     ASSIGN name is dynamic: WS-R-DAT-NAME defaults to
+      *     'AESIDAT' but is overridden from LXG-DSNAME when the
+      *     caller supplies one (see MAINLINE).
+            SELECT R-DAT ASSIGN TO WS-R-DAT-NAME
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS MODE  IS SEQUENTIAL
                    FILE STATUS  IS FS-DAT.
@@ -21,6 +24,8 @@
 
 
        WORKING-STORAGE SECTION.
+         01 WS-R-DAT-NAME              PIC X(80) VALUE 'AESIDAT'.
+
          01 FS.
             05 FS-DAT                  PIC 9(02).
                88 FS-DAT-OK                      VALUE 0.
@@ -62,7 +67,10 @@
                88 LXGS-SKP                      VALUE 'SKP'.
             02 LXG-INPUT.
                03 LXG-CFILE            PIC X(1).
-               03 FILLER               PIC X(1023).
+      *           Caller-supplied input dataset name, overriding the
+      *           'AESIDAT' default when not spaces/low-values.
+               03 LXG-DSNAME           PIC X(80).
+               03 FILLER               PIC X(943).
             02 LXG-OUTPUT.
                03 LXG-ISOPEN           PIC X(1).
                03 FILLER               PIC X(1023).
@@ -73,6 +81,10 @@
             MOVE PUT-MESSAGE-LS             TO PMW.
             MOVE 'OK '                      TO LXG-STATUS.
 
+            IF LXG-DSNAME NOT = SPACES AND NOT = LOW-VALUES
+              MOVE LXG-DSNAME                TO WS-R-DAT-NAME
+            END-IF.
+
             IF LXG-CFILE = SPACES OR LOW-VALUES
               IF LXG-ISOPEN = SPACES OR LOW-VALUES
       *         File is not opened, open it
