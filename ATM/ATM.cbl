@@ -2,31 +2,81 @@
        PROGRAM-ID. ATM.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 PIN-NUMBER PIC 9(4) VALUE 1234.
-       01 BALANCE PIC 9(5)V99 VALUE 1000.00.
+       01 ACCOUNT-TABLE.
+           05 FILLER PIC 9(4) VALUE 1001.
+           05 FILLER PIC 9(4) VALUE 2020.
+           05 FILLER PIC 9(5)V99 VALUE 1000.00.
+           05 FILLER PIC 9(4) VALUE 1002.
+           05 FILLER PIC 9(4) VALUE 4040.
+           05 FILLER PIC 9(5)V99 VALUE 2500.00.
+           05 FILLER PIC 9(4) VALUE 1003.
+           05 FILLER PIC 9(4) VALUE 6060.
+           05 FILLER PIC 9(5)V99 VALUE 750.00.
+       01 ACCOUNT-ENTRIES REDEFINES ACCOUNT-TABLE OCCURS 3 TIMES.
+           05 ACCOUNT-NUMBER-TAB PIC 9(4).
+           05 ACCOUNT-PIN-TAB PIC 9(4).
+           05 ACCOUNT-BALANCE-TAB PIC 9(5)V99.
+       01 ACCOUNT-WITHDRAWN-TODAY OCCURS 3 TIMES PIC 9(5)V99 VALUE ZERO.
+       01 ACCOUNT-NUMBER-ENTRY PIC 9(4).
+       01 CURRENT-ACCOUNT PIC 9(2) VALUE 0.
+       01 PIN-NUMBER PIC 9(4).
+       01 PIN-ATTEMPTS PIC 9 VALUE 0.
+       01 DAILY-LIMIT PIC 9(5)V99 VALUE 500.00.
+       01 BALANCE PIC 9(5)V99.
        01 AMOUNT PIC 9(5)V99.
+       01 WORK-AMOUNT PIC 9(5)V99.
        01 CHOICE PIC 9.
-       01 VALID PIC X VALUE 'N'.
+       01 PIN-VALID PIC X VALUE 'N'.
+       01 I PIC 9(2).
        01 DENOMINATIONS OCCURS 5 TIMES PIC 9(3).
        01 COUNTS OCCURS 5 TIMES PIC 9(2).
+       01 CASSETTE-COUNTS OCCURS 5 TIMES PIC 9(3) VALUE 20.
+       01 CASSETTE-OK PIC X VALUE 'Y'.
+       01 TRANS-TYPE PIC X(10).
+       01 TRANS-AMOUNT PIC 9(5)V99.
+       01 HISTORY-TYPE OCCURS 20 TIMES PIC X(10).
+       01 HISTORY-AMOUNT OCCURS 20 TIMES PIC 9(5)V99.
+       01 HISTORY-COUNT PIC 9(2) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY "WELCOME TO THE ATM".
-           PERFORM ENTER-PIN UNTIL VALID = 'Y'.
+           PERFORM ENTER-PIN UNTIL PIN-VALID = 'Y'.
            PERFORM MENU-PARAGRAPH UNTIL CHOICE = 4.
+           PERFORM DISPLAY-HISTORY.
            DISPLAY "THANK YOU FOR USING THE ATM".
            STOP RUN.
-       
+
        ENTER-PIN.
+           DISPLAY "PLEASE ENTER YOUR ACCOUNT NUMBER".
+           ACCEPT ACCOUNT-NUMBER-ENTRY.
            DISPLAY "PLEASE ENTER YOUR PIN NUMBER".
            ACCEPT PIN-NUMBER.
-           IF PIN-NUMBER = 1234
-               MOVE 'Y' TO VALID
+           MOVE 'N' TO PIN-VALID.
+           MOVE 0 TO CURRENT-ACCOUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               IF ACCOUNT-NUMBER-TAB (I) = ACCOUNT-NUMBER-ENTRY
+                 AND ACCOUNT-PIN-TAB (I) = PIN-NUMBER
+                   MOVE 'Y' TO PIN-VALID
+                   MOVE I TO CURRENT-ACCOUNT
+                   MOVE ACCOUNT-BALANCE-TAB (I) TO BALANCE
+               END-IF
+           END-PERFORM.
+           IF PIN-VALID = 'N'
+               ADD 1 TO PIN-ATTEMPTS
+               DISPLAY "INVALID ACCOUNT NUMBER OR PIN"
+               MOVE "PIN-FAIL" TO TRANS-TYPE
+               MOVE ZERO TO TRANS-AMOUNT
+               PERFORM LOG-TRANSACTION
+               IF PIN-ATTEMPTS = 3
+                   DISPLAY "CARD RETAINED, PLEASE CONTACT YOUR BANK"
+                   STOP RUN
+               END-IF
            ELSE
-               DISPLAY "INVALID PIN NUMBER"
-               MOVE 'N' TO VALID
+               MOVE "PIN-OK" TO TRANS-TYPE
+               MOVE ZERO TO TRANS-AMOUNT
+               PERFORM LOG-TRANSACTION
            END-IF.
-       
+
        MENU-PARAGRAPH.
            DISPLAY "PLEASE CHOOSE AN OPTION".
            DISPLAY "1. CHECK BALANCE".
@@ -46,45 +96,97 @@
                WHEN OTHER
                    DISPLAY "INVALID OPTION"
            END-EVALUATE.
-       
+
        BALANCE-PARAGRAPH.
            DISPLAY "YOUR BALANCE IS ", BALANCE.
-       
+           MOVE "BALANCE" TO TRANS-TYPE.
+           MOVE BALANCE TO TRANS-AMOUNT.
+           PERFORM LOG-TRANSACTION.
+
        WITHDRAW-PARAGRAPH.
            DISPLAY "PLEASE ENTER THE AMOUNT TO WITHDRAW".
            ACCEPT AMOUNT.
            IF AMOUNT > BALANCE
                DISPLAY "INSUFFICIENT FUNDS"
            ELSE
-               SUBTRACT AMOUNT FROM BALANCE
-               PERFORM CALCULATE-DENOMINATIONS
-               PERFORM DISPLAY-DENOMINATIONS
-               DISPLAY "PLEASE COLLECT YOUR CASH"
-               DISPLAY "YOUR NEW BALANCE IS ", BALANCE
+               IF AMOUNT + ACCOUNT-WITHDRAWN-TODAY (CURRENT-ACCOUNT)
+                       > DAILY-LIMIT
+                   DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED"
+               ELSE
+                   PERFORM CALCULATE-DENOMINATIONS
+                   IF CASSETTE-OK = 'N'
+                       DISPLAY "CASSETTE EMPTY, TRY A DIFFERENT AMOUNT"
+                   ELSE
+                       PERFORM UPDATE-CASSETTE
+                       SUBTRACT AMOUNT FROM BALANCE
+                       ADD AMOUNT TO
+                           ACCOUNT-WITHDRAWN-TODAY (CURRENT-ACCOUNT)
+                       MOVE BALANCE TO
+                           ACCOUNT-BALANCE-TAB (CURRENT-ACCOUNT)
+                       PERFORM DISPLAY-DENOMINATIONS
+                       DISPLAY "PLEASE COLLECT YOUR CASH"
+                       DISPLAY "YOUR NEW BALANCE IS ", BALANCE
+                       MOVE "WITHDRAW" TO TRANS-TYPE
+                       MOVE AMOUNT TO TRANS-AMOUNT
+                       PERFORM LOG-TRANSACTION
+                   END-IF
+               END-IF
            END-IF.
-       
+
        DEPOSIT-PARAGRAPH.
            DISPLAY "PLEASE ENTER THE AMOUNT TO DEPOSIT".
            ACCEPT AMOUNT.
-           ADD AMOUNT TO BALANCE
+           ADD AMOUNT TO BALANCE.
+           MOVE BALANCE TO ACCOUNT-BALANCE-TAB (CURRENT-ACCOUNT).
            DISPLAY "YOUR NEW BALANCE IS ", BALANCE.
-       
+           MOVE "DEPOSIT" TO TRANS-TYPE.
+           MOVE AMOUNT TO TRANS-AMOUNT.
+           PERFORM LOG-TRANSACTION.
+
        CALCULATE-DENOMINATIONS.
            MOVE 500 TO DENOMINATIONS (1).
            MOVE 200 TO DENOMINATIONS (2).
            MOVE 100 TO DENOMINATIONS (3).
            MOVE 50 TO DENOMINATIONS (4).
            MOVE 10 TO DENOMINATIONS (5).
-           MOVE ZEROES TO COUNTS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5 OR AMOUNT = ZERO
-               DIVIDE DENOMINATIONS (I) INTO AMOUNT 
-               GIVING COUNTS (I) REMAINDER AMOUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               MOVE ZERO TO COUNTS (I)
+           END-PERFORM.
+           MOVE AMOUNT TO WORK-AMOUNT.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > 5 OR WORK-AMOUNT = ZERO
+               DIVIDE DENOMINATIONS (I) INTO WORK-AMOUNT
+               GIVING COUNTS (I) REMAINDER WORK-AMOUNT
            END-PERFORM.
-       
+           MOVE 'Y' TO CASSETTE-OK.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               IF COUNTS (I) > CASSETTE-COUNTS (I)
+                   MOVE 'N' TO CASSETTE-OK
+               END-IF
+           END-PERFORM.
+
+       UPDATE-CASSETTE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               SUBTRACT COUNTS (I) FROM CASSETTE-COUNTS (I)
+           END-PERFORM.
+
        DISPLAY-DENOMINATIONS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5 
-           OR COUNTS (I) = ZERO
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
                IF COUNTS (I) NOT = ZERO
                    DISPLAY COUNTS (I), " X ", DENOMINATIONS (I)
                END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+       LOG-TRANSACTION.
+           IF HISTORY-COUNT < 20
+               ADD 1 TO HISTORY-COUNT
+               MOVE TRANS-TYPE TO HISTORY-TYPE (HISTORY-COUNT)
+               MOVE TRANS-AMOUNT TO HISTORY-AMOUNT (HISTORY-COUNT)
+           END-IF.
+
+       DISPLAY-HISTORY.
+           DISPLAY "TRANSACTION HISTORY".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > HISTORY-COUNT
+               DISPLAY I, ". ", HISTORY-TYPE (I), " ",
+                       HISTORY-AMOUNT (I)
+           END-PERFORM.
