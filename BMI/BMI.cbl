@@ -1,6 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BMI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-IN ASSIGN TO "BMIIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-IN.
+           SELECT BMI-OUT ASSIGN TO "BMIOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OUT.
        DATA DIVISION.
+       FILE SECTION.
+       FD BMI-IN.
+       01 BMI-IN-REC.
+          05 IN-NAME PIC X(20).
+          05 IN-UNITS PIC X.
+          05 IN-HEIGHT PIC 9(3)V9(2).
+          05 IN-WEIGHT PIC 9(3)V9(2).
+          05 IN-AGE PIC 9(2).
+          05 IN-GENDER PIC X.
+          05 IN-SYSTOLIC PIC 9(3).
+          05 IN-DIASTOLIC PIC 9(3).
+       FD BMI-OUT.
+       01 BMI-OUT-REC PIC X(100).
        WORKING-STORAGE SECTION.
        01 PERSON-DETAILS.
           05 NAME PIC X(20) VALUE SPACES.
@@ -8,68 +30,241 @@
           05 WEIGHT PIC 9(3)V9(2) VALUE ZEROES.
           05 AGE PIC 9(2) VALUE ZEROES.
           05 GENDER PIC X VALUE SPACE.
+       01 IMPERIAL-ENTRY.
+          05 HEIGHT-INCHES PIC 9(3)V9(2) VALUE ZEROES.
+          05 WEIGHT-POUNDS PIC 9(3)V9(2) VALUE ZEROES.
        01 CALCULATIONS.
           05 BMI PIC 9(2)V9(2) VALUE ZEROES.
           05 HEART-RATE PIC 9(3) VALUE ZEROES.
           05 BLOOD-PRESSURE PIC 9(3) VALUE ZEROES.
+          05 SYSTOLIC-READING PIC 9(3) VALUE ZEROES.
+          05 DIASTOLIC-READING PIC 9(3) VALUE ZEROES.
        01 CONSTANTS.
           05 MAX-HEART-RATE PIC 9(3) VALUE 220.
           05 MIN-BLOOD-PRESSURE PIC 9(3) VALUE 120.
           05 MAX-BLOOD-PRESSURE PIC 9(3) VALUE 180.
+          05 MIN-DIASTOLIC-PRESSURE PIC 9(3) VALUE 60.
+          05 MAX-DIASTOLIC-PRESSURE PIC 9(3) VALUE 90.
+          05 INCHES-TO-METERS PIC 9V9(4) VALUE 0.0254.
+          05 POUNDS-TO-KG PIC 9V9(5) VALUE 0.45359.
        01 COMMENT PIC X(30) VALUE SPACES.
-       
+       01 BP-COMMENT PIC X(30) VALUE SPACES.
+       01 RUN-MODE PIC X VALUE 'I'.
+          88 RUN-MODE-INTERACTIVE VALUE 'I'.
+          88 RUN-MODE-BATCH VALUE 'B'.
+       01 UNIT-CHOICE PIC X VALUE 'M'.
+          88 UNITS-METRIC VALUE 'M'.
+          88 UNITS-IMPERIAL VALUE 'I'.
+       01 FS-IN PIC 9(02).
+          88 FS-IN-OK VALUE 0.
+          88 FS-IN-EOF VALUE 10.
+       01 FS-OUT PIC 9(02).
+          88 FS-OUT-OK VALUE 0.
+       01 WS-EOF PIC X VALUE 'N'.
+          88 WS-IS-EOF VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
-       
+
+           DISPLAY "Enter mode (I=Interactive, B=Batch): ".
+           ACCEPT RUN-MODE FROM CONSOLE.
+
+           IF RUN-MODE-BATCH
+               PERFORM BATCH-SCREENING
+           ELSE
+               PERFORM INTERACTIVE-SCREENING
+           END-IF.
+
+       STOP RUN.
+
+       INTERACTIVE-SCREENING.
            DISPLAY "Enter your name: ".
            ACCEPT NAME FROM CONSOLE.
-       
-           DISPLAY "Enter your height in meters: ".
-           ACCEPT HEIGHTT FROM CONSOLE.
-       
-           DISPLAY "Enter your weight in kilograms: ".
-           ACCEPT WEIGHT FROM CONSOLE.
-       
+
+           DISPLAY "Enter unit system (M=Metric, I=Imperial): ".
+           ACCEPT UNIT-CHOICE FROM CONSOLE.
+
+           IF UNITS-IMPERIAL
+               DISPLAY "Enter your height in inches: "
+               ACCEPT HEIGHT-INCHES FROM CONSOLE
+               DISPLAY "Enter your weight in pounds: "
+               ACCEPT WEIGHT-POUNDS FROM CONSOLE
+               COMPUTE HEIGHTT = HEIGHT-INCHES * INCHES-TO-METERS
+               COMPUTE WEIGHT = WEIGHT-POUNDS * POUNDS-TO-KG
+           ELSE
+               DISPLAY "Enter your height in meters: "
+               ACCEPT HEIGHTT FROM CONSOLE
+               DISPLAY "Enter your weight in kilograms: "
+               ACCEPT WEIGHT FROM CONSOLE
+           END-IF.
+
            DISPLAY "Enter your age: ".
            ACCEPT AGE FROM CONSOLE.
-       
+
            DISPLAY "Enter your gender (M/F): ".
            ACCEPT GENDER FROM CONSOLE.
-       
+
+           DISPLAY "Enter your systolic blood pressure reading: ".
+           ACCEPT SYSTOLIC-READING FROM CONSOLE.
+
+           DISPLAY "Enter your diastolic blood pressure reading: ".
+           ACCEPT DIASTOLIC-READING FROM CONSOLE.
+
+           PERFORM CALCULATE-RESULTS.
+           PERFORM DISPLAY-RESULTS.
+
+       BATCH-SCREENING.
+           OPEN INPUT BMI-IN OUTPUT BMI-OUT.
+
+           IF NOT FS-IN-OK
+               DISPLAY "Unable to open input screening file"
+           ELSE IF NOT FS-OUT-OK
+               DISPLAY "Unable to open output screening file"
+           ELSE
+               PERFORM READ-BATCH-RECORD
+               PERFORM PROCESS-BATCH-RECORD
+                   UNTIL WS-IS-EOF
+           END-IF.
+
+           CLOSE BMI-IN BMI-OUT.
+
+       READ-BATCH-RECORD.
+           READ BMI-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PROCESS-BATCH-RECORD.
+           MOVE IN-NAME TO NAME.
+           MOVE IN-AGE TO AGE.
+           MOVE IN-GENDER TO GENDER.
+           MOVE IN-SYSTOLIC TO SYSTOLIC-READING.
+           MOVE IN-DIASTOLIC TO DIASTOLIC-READING.
+
+           IF IN-UNITS = 'I' OR IN-UNITS = 'i'
+               MOVE 'I' TO UNIT-CHOICE
+               COMPUTE HEIGHTT = IN-HEIGHT * INCHES-TO-METERS
+               COMPUTE WEIGHT = IN-WEIGHT * POUNDS-TO-KG
+           ELSE
+               MOVE 'M' TO UNIT-CHOICE
+               MOVE IN-HEIGHT TO HEIGHTT
+               MOVE IN-WEIGHT TO WEIGHT
+           END-IF.
+
+           PERFORM CALCULATE-RESULTS.
+           PERFORM WRITE-BATCH-RESULT.
+           PERFORM READ-BATCH-RECORD.
+
+       WRITE-BATCH-RESULT.
+           STRING NAME DELIMITED BY SIZE
+                  " BMI=" DELIMITED BY SIZE
+                  BMI DELIMITED BY SIZE
+                  " STATUS=" DELIMITED BY SIZE
+                  COMMENT DELIMITED BY SIZE
+                  " BP=" DELIMITED BY SIZE
+                  BP-COMMENT DELIMITED BY SIZE
+             INTO BMI-OUT-REC.
+           WRITE BMI-OUT-REC.
+
+       CALCULATE-RESULTS.
            COMPUTE BMI = WEIGHT / (HEIGHTT ** 2).
-       
+
+           PERFORM CLASSIFY-BMI.
+
+           COMPUTE HEART-RATE = MAX-HEART-RATE - AGE.
+
+           IF SYSTOLIC-READING NOT = ZEROES OR
+              DIASTOLIC-READING NOT = ZEROES
+               PERFORM CLASSIFY-BLOOD-PRESSURE
+           ELSE
+               MOVE ZEROES TO BLOOD-PRESSURE
+               MOVE "No reading taken" TO BP-COMMENT
+           END-IF.
+
+       CLASSIFY-BMI.
+      *    Age- and gender-banded thresholds: older adults carry a
+      *    higher healthy-range ceiling, and the female healthy range
+      *    runs slightly lower, per common clinical screening charts.
+           IF AGE >= 65
+               EVALUATE TRUE
+                   WHEN BMI < 22
+                       MOVE "Underweight" TO COMMENT
+                   WHEN BMI >= 22 AND BMI < 27
+                       MOVE "Normal weight" TO COMMENT
+                   WHEN BMI >= 27 AND BMI < 32
+                       MOVE "Overweight" TO COMMENT
+                   WHEN BMI >= 32
+                       MOVE "Obese" TO COMMENT
+                   WHEN OTHER
+                       MOVE "Invalid input" TO COMMENT
+               END-EVALUATE
+           ELSE IF GENDER = 'F' OR GENDER = 'f'
+               EVALUATE TRUE
+                   WHEN BMI < 18
+                       MOVE "Underweight" TO COMMENT
+                   WHEN BMI >= 18 AND BMI < 24
+                       MOVE "Normal weight" TO COMMENT
+                   WHEN BMI >= 24 AND BMI < 29
+                       MOVE "Overweight" TO COMMENT
+                   WHEN BMI >= 29
+                       MOVE "Obese" TO COMMENT
+                   WHEN OTHER
+                       MOVE "Invalid input" TO COMMENT
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN BMI < 18.5
+                       MOVE "Underweight" TO COMMENT
+                   WHEN BMI >= 18.5 AND BMI < 25
+                       MOVE "Normal weight" TO COMMENT
+                   WHEN BMI >= 25 AND BMI < 30
+                       MOVE "Overweight" TO COMMENT
+                   WHEN BMI >= 30
+                       MOVE "Obese" TO COMMENT
+                   WHEN OTHER
+                       MOVE "Invalid input" TO COMMENT
+               END-EVALUATE
+           END-IF.
+
+       CLASSIFY-BLOOD-PRESSURE.
+           MOVE SYSTOLIC-READING TO BLOOD-PRESSURE.
+
            EVALUATE TRUE
-               WHEN BMI < 18.5
-                   MOVE "Underweight" TO COMMENT
-               WHEN BMI >= 18.5 AND BMI < 25
-                   MOVE "Normal weight" TO COMMENT
-               WHEN BMI >= 25 AND BMI < 30
-                   MOVE "Overweight" TO COMMENT
-               WHEN BMI >= 30
-                   MOVE "Obese" TO COMMENT
+               WHEN SYSTOLIC-READING < 120 AND
+                    DIASTOLIC-READING < 80
+                   MOVE "Normal" TO BP-COMMENT
+               WHEN SYSTOLIC-READING >= 120 AND
+                    SYSTOLIC-READING < 130 AND
+                    DIASTOLIC-READING < 80
+                   MOVE "Elevated" TO BP-COMMENT
+               WHEN SYSTOLIC-READING >= 130 AND
+                    SYSTOLIC-READING < 140 OR
+                    DIASTOLIC-READING >= 80 AND
+                    DIASTOLIC-READING < 90
+                   MOVE "High Stage 1" TO BP-COMMENT
+               WHEN SYSTOLIC-READING >= 140 OR
+                    DIASTOLIC-READING >= 90
+                   MOVE "High Stage 2" TO BP-COMMENT
                WHEN OTHER
-                   MOVE "Invalid input" TO COMMENT
+                   MOVE "Unclassified" TO BP-COMMENT
            END-EVALUATE.
-       
+
+           IF SYSTOLIC-READING < MIN-BLOOD-PRESSURE OR
+              SYSTOLIC-READING > MAX-BLOOD-PRESSURE OR
+              DIASTOLIC-READING < MIN-DIASTOLIC-PRESSURE OR
+              DIASTOLIC-READING > MAX-DIASTOLIC-PRESSURE
+               STRING FUNCTION TRIM(BP-COMMENT) DELIMITED BY SIZE
+                      " (OUT OF RANGE)" DELIMITED BY SIZE
+                 INTO BP-COMMENT
+           END-IF.
+
+       DISPLAY-RESULTS.
            DISPLAY "Your BMI is: ", BMI.
-       
+
            DISPLAY "Your weight status is: ", COMMENT.
-       
-           COMPUTE HEART-RATE = MAX-HEART-RATE - AGE.
-       
+
            DISPLAY "Your maximum heart",
             "rate is: ", HEART-RATE, " beats per minute".
-       
-           IF GENDER = 'M' OR GENDER = 'm'
-               COMPUTE BLOOD-PRESSURE = MIN-BLOOD-PRESSURE + AGE
-           ELSE IF GENDER = 'F' OR GENDER = 'f'
-               COMPUTE BLOOD-PRESSURE = MAX-BLOOD-PRESSURE - AGE
-           ELSE
-               MOVE ZEROES TO BLOOD-PRESSURE
-           END-IF.
-       
-           DISPLAY "Your blood pressure is: ", BLOOD-PRESSURE, " mmHg".
-       
-       STOP RUN.
-       
-       
\ No newline at end of file
+
+           DISPLAY "Your blood pressure is: ", BLOOD-PRESSURE,
+                   " mmHg (", BP-COMMENT, ")".
