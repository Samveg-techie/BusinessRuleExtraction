@@ -1,20 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-IN ASSIGN TO "CALCIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-IN.
+           SELECT CALC-OUT ASSIGN TO "CALCOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OUT.
        DATA DIVISION.
+       FILE SECTION.
+       FD CALC-IN.
+       01 CALC-IN-REC.
+          05 IN-OP PIC X.
+          05 IN-NUM1 PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 IN-NUM2 PIC S9(5)V99 SIGN LEADING SEPARATE.
+          05 IN-INCOME PIC 9(7)V99.
+          05 IN-DEDUCTIONS PIC 9(7)V99.
+       FD CALC-OUT.
+       01 CALC-OUT-REC PIC X(100).
        WORKING-STORAGE SECTION.
        01 CHOICE PIC 9 VALUE ZERO.
-       01 NUM1 PIC 9(5) VALUE ZERO.
-       01 NUM2 PIC 9(5) VALUE ZERO.
-       01 RESULT PIC 9(5)V99 VALUE ZERO.
+       01 RUN-MODE PIC X VALUE 'I'.
+          88 RUN-MODE-INTERACTIVE VALUE 'I'.
+          88 RUN-MODE-BATCH VALUE 'B'.
+       01 FS-IN PIC 9(02).
+          88 FS-IN-OK VALUE 0.
+          88 FS-IN-EOF VALUE 10.
+       01 FS-OUT PIC 9(02).
+          88 FS-OUT-OK VALUE 0.
+       01 WS-EOF PIC X VALUE 'N'.
+          88 WS-IS-EOF VALUE 'Y'.
+       01 NUM1 PIC S9(5)V99 SIGN LEADING SEPARATE VALUE ZERO.
+       01 NUM2 PIC S9(5)V99 SIGN LEADING SEPARATE VALUE ZERO.
+       01 RESULT PIC S9(5)V99 SIGN LEADING SEPARATE VALUE ZERO.
        01 INCOME PIC 9(7)V99 VALUE ZERO.
+       01 DEDUCTIONS PIC 9(7)V99 VALUE ZERO.
+       01 TAXABLE-INCOME PIC 9(7)V99 VALUE ZERO.
        01 TAX PIC 9(5)V99 VALUE ZERO.
        01 GST PIC 9(5)V99 VALUE ZERO.
+       01 OP-NAME PIC X(10) VALUE SPACES.
+       01 HISTORY-COUNT PIC 9(2) VALUE ZERO.
+       01 I PIC 9(2) VALUE ZERO.
+       01 HISTORY-TABLE.
+          05 HISTORY-ENTRY OCCURS 50 TIMES.
+             10 HIST-OP PIC X(10).
+             10 HIST-NUM1 PIC S9(5)V99 SIGN LEADING SEPARATE.
+             10 HIST-NUM2 PIC S9(5)V99 SIGN LEADING SEPARATE.
+             10 HIST-RESULT PIC S9(5)V99 SIGN LEADING SEPARATE.
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY "Welcome to the calculator program."
-           PERFORM MENU-PARAGRAPH UNTIL CHOICE = 6
+           DISPLAY "Enter mode (I=Interactive, B=Batch): "
+           ACCEPT RUN-MODE
+           IF RUN-MODE-BATCH
+               PERFORM BATCH-PARAGRAPH
+           ELSE
+               PERFORM MENU-PARAGRAPH UNTIL CHOICE = 6
+           END-IF
+           PERFORM DISPLAY-HISTORY
            STOP RUN.
-       
+
        MENU-PARAGRAPH.
            DISPLAY "Please choose an option: "
            DISPLAY "1. Add two numbers"
@@ -40,31 +87,37 @@
                WHEN OTHER
                    DISPLAY "Invalid option. Please try again."
            END-EVALUATE.
-       
+
        ADD-PARAGRAPH.
            DISPLAY "Enter the first number: "
            ACCEPT NUM1
            DISPLAY "Enter the second number: "
            ACCEPT NUM2
            COMPUTE RESULT = NUM1 + NUM2
-           DISPLAY "The sum of the two numbers is: " RESULT.
-       
+           DISPLAY "The sum of the two numbers is: " RESULT
+           MOVE "ADD" TO OP-NAME
+           PERFORM LOG-CALCULATION.
+
        SUB-PARAGRAPH.
            DISPLAY "Enter the first number: "
            ACCEPT NUM1
            DISPLAY "Enter the second number: "
            ACCEPT NUM2
            COMPUTE RESULT = NUM1 - NUM2
-           DISPLAY "The difference of the two numbers is: " RESULT.
-       
+           DISPLAY "The difference of the two numbers is: " RESULT
+           MOVE "SUBTRACT" TO OP-NAME
+           PERFORM LOG-CALCULATION.
+
        MUL-PARAGRAPH.
            DISPLAY "Enter the first number: "
            ACCEPT NUM1
            DISPLAY "Enter the second number: "
            ACCEPT NUM2
            COMPUTE RESULT = NUM1 * NUM2
-           DISPLAY "The product of the two numbers is: " RESULT.
-       
+           DISPLAY "The product of the two numbers is: " RESULT
+           MOVE "MULTIPLY" TO OP-NAME
+           PERFORM LOG-CALCULATION.
+
        DIV-PARAGRAPH.
            DISPLAY "Enter the first number: "
            ACCEPT NUM1
@@ -76,34 +129,179 @@
            ELSE
                COMPUTE RESULT = NUM1 / NUM2
                DISPLAY "The quotient of the two numbers is: " RESULT
-           END-IF.
-       
+           END-IF
+           MOVE "DIVIDE" TO OP-NAME
+           PERFORM LOG-CALCULATION.
+
        TAX-PARAGRAPH.
            DISPLAY "Enter your income: "
            ACCEPT INCOME
-           IF INCOME < 250000 THEN
+           DISPLAY "Enter your deductions: "
+           ACCEPT DEDUCTIONS
+           IF DEDUCTIONS > INCOME THEN
+               MOVE ZERO TO TAXABLE-INCOME
+           ELSE
+               SUBTRACT DEDUCTIONS FROM INCOME GIVING TAXABLE-INCOME
+           END-IF
+           DISPLAY "Your taxable income is: " TAXABLE-INCOME
+           PERFORM COMPUTE-TAX.
+
+       COMPUTE-TAX.
+           IF TAXABLE-INCOME < 250000 THEN
                MOVE ZERO TO TAX
                MOVE ZERO TO GST
                DISPLAY "You are exempted from tax and GST."
-           ELSE IF INCOME < 500000 THEN
-               COMPUTE TAX = INCOME * 0.05
+           ELSE IF TAXABLE-INCOME < 500000 THEN
+               COMPUTE TAX = TAXABLE-INCOME * 0.05
                COMPUTE GST = TAX * 0.18
                DISPLAY "Your tax amount is: " TAX
                DISPLAY "Your GST amount is: " GST
-               COMPUTE RESULT = INCOME - TAX - GST 
-               DISPLAY "Your net income is: " RESULT 
-           ELSE IF INCOME < 1000000 THEN 
-               COMPUTE TAX = INCOME * 0.20 
-               COMPUTE GST = TAX * 0.18 
-               DISPLAY "Your tax amount is: " TAX 
-               DISPLAY "Your GST amount is: " GST 
-               COMPUTE RESULT = INCOME - TAX - GST 
-               DISPLAY "Your net income is: " RESULT 
-            ELSE 
-                COMPUTE TAX = INCOME * 0.30 
-                COMPUTE GST = TAX * 0.18 
-                DISPLAY "Your tax amount is: " TAX 
-                DISPLAY "Your GST amount is: " GST 
-                COMPUTE RESULT = INCOME - TAX - GST 
-                DISPLAY "Your net income is: " RESULT 
-            END-IF.
\ No newline at end of file
+               COMPUTE RESULT = TAXABLE-INCOME - TAX - GST
+               DISPLAY "Your net income is: " RESULT
+           ELSE IF TAXABLE-INCOME < 1000000 THEN
+               COMPUTE TAX = TAXABLE-INCOME * 0.20
+               COMPUTE GST = TAX * 0.18
+               DISPLAY "Your tax amount is: " TAX
+               DISPLAY "Your GST amount is: " GST
+               COMPUTE RESULT = TAXABLE-INCOME - TAX - GST
+               DISPLAY "Your net income is: " RESULT
+            ELSE
+                COMPUTE TAX = TAXABLE-INCOME * 0.30
+                COMPUTE GST = TAX * 0.18
+                DISPLAY "Your tax amount is: " TAX
+                DISPLAY "Your GST amount is: " GST
+                COMPUTE RESULT = TAXABLE-INCOME - TAX - GST
+                DISPLAY "Your net income is: " RESULT
+            END-IF
+           MOVE "TAX" TO OP-NAME
+           MOVE TAXABLE-INCOME TO NUM1
+           MOVE ZERO TO NUM2
+           PERFORM LOG-CALCULATION.
+
+       BATCH-PARAGRAPH.
+           OPEN INPUT CALC-IN OUTPUT CALC-OUT
+           IF NOT FS-IN-OK
+               DISPLAY "Unable to open batch input file"
+           ELSE IF NOT FS-OUT-OK
+               DISPLAY "Unable to open batch output file"
+           ELSE
+               PERFORM READ-BATCH-RECORD
+               PERFORM PROCESS-BATCH-RECORD
+                   UNTIL WS-IS-EOF
+           END-IF
+           CLOSE CALC-IN CALC-OUT.
+
+       READ-BATCH-RECORD.
+           READ CALC-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PROCESS-BATCH-RECORD.
+           EVALUATE IN-OP
+               WHEN 'A'
+                   MOVE IN-NUM1 TO NUM1
+                   MOVE IN-NUM2 TO NUM2
+                   COMPUTE RESULT = NUM1 + NUM2
+                   MOVE "ADD" TO OP-NAME
+               WHEN 'S'
+                   MOVE IN-NUM1 TO NUM1
+                   MOVE IN-NUM2 TO NUM2
+                   COMPUTE RESULT = NUM1 - NUM2
+                   MOVE "SUBTRACT" TO OP-NAME
+               WHEN 'M'
+                   MOVE IN-NUM1 TO NUM1
+                   MOVE IN-NUM2 TO NUM2
+                   COMPUTE RESULT = NUM1 * NUM2
+                   MOVE "MULTIPLY" TO OP-NAME
+               WHEN 'D'
+                   MOVE IN-NUM1 TO NUM1
+                   MOVE IN-NUM2 TO NUM2
+                   IF NUM2 = 0
+                       MOVE ZERO TO RESULT
+                   ELSE
+                       COMPUTE RESULT = NUM1 / NUM2
+                   END-IF
+                   MOVE "DIVIDE" TO OP-NAME
+               WHEN 'T'
+                   MOVE IN-INCOME TO INCOME
+                   MOVE IN-DEDUCTIONS TO DEDUCTIONS
+                   IF DEDUCTIONS > INCOME
+                       MOVE ZERO TO TAXABLE-INCOME
+                   ELSE
+                       SUBTRACT DEDUCTIONS FROM INCOME
+                               GIVING TAXABLE-INCOME
+                   END-IF
+                   PERFORM COMPUTE-TAX-BATCH
+                   MOVE TAXABLE-INCOME TO NUM1
+                   MOVE ZERO TO NUM2
+                   MOVE "TAX" TO OP-NAME
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO OP-NAME
+                   MOVE ZERO TO RESULT
+           END-EVALUATE
+           PERFORM WRITE-BATCH-RESULT
+           PERFORM LOG-CALCULATION
+           PERFORM READ-BATCH-RECORD.
+
+       COMPUTE-TAX-BATCH.
+           IF TAXABLE-INCOME < 250000
+               MOVE ZERO TO TAX
+               MOVE ZERO TO GST
+           ELSE IF TAXABLE-INCOME < 500000
+               COMPUTE TAX = TAXABLE-INCOME * 0.05
+               COMPUTE GST = TAX * 0.18
+           ELSE IF TAXABLE-INCOME < 1000000
+               COMPUTE TAX = TAXABLE-INCOME * 0.20
+               COMPUTE GST = TAX * 0.18
+           ELSE
+               COMPUTE TAX = TAXABLE-INCOME * 0.30
+               COMPUTE GST = TAX * 0.18
+           END-IF
+           COMPUTE RESULT = TAXABLE-INCOME - TAX - GST.
+
+       WRITE-BATCH-RESULT.
+           IF OP-NAME = "TAX"
+               STRING OP-NAME DELIMITED BY SIZE
+                      " NUM1=" DELIMITED BY SIZE
+                      NUM1 DELIMITED BY SIZE
+                      " NUM2=" DELIMITED BY SIZE
+                      NUM2 DELIMITED BY SIZE
+                      " TAX=" DELIMITED BY SIZE
+                      TAX DELIMITED BY SIZE
+                      " GST=" DELIMITED BY SIZE
+                      GST DELIMITED BY SIZE
+                      " RESULT=" DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                 INTO CALC-OUT-REC
+           ELSE
+               STRING OP-NAME DELIMITED BY SIZE
+                      " NUM1=" DELIMITED BY SIZE
+                      NUM1 DELIMITED BY SIZE
+                      " NUM2=" DELIMITED BY SIZE
+                      NUM2 DELIMITED BY SIZE
+                      " RESULT=" DELIMITED BY SIZE
+                      RESULT DELIMITED BY SIZE
+                 INTO CALC-OUT-REC
+           END-IF
+           WRITE CALC-OUT-REC.
+
+       LOG-CALCULATION.
+           IF HISTORY-COUNT < 50
+               ADD 1 TO HISTORY-COUNT
+               MOVE OP-NAME TO HIST-OP (HISTORY-COUNT)
+               MOVE NUM1 TO HIST-NUM1 (HISTORY-COUNT)
+               MOVE NUM2 TO HIST-NUM2 (HISTORY-COUNT)
+               MOVE RESULT TO HIST-RESULT (HISTORY-COUNT)
+           END-IF.
+
+       DISPLAY-HISTORY.
+           IF HISTORY-COUNT > 0
+               DISPLAY "Calculation history for this session:"
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > HISTORY-COUNT
+                   DISPLAY I, ". ", HIST-OP (I), " ",
+                           HIST-NUM1 (I), " ", HIST-NUM2 (I),
+                           " = ", HIST-RESULT (I)
+               END-PERFORM
+           END-IF.
