@@ -86,6 +86,9 @@
        01  FILLER REDEFINES W-BANK-ROUTING.
            05  W-BANK-ROUTING-DIG  PIC 9(01)       OCCURS 9.
 
+       01  W-PAYMENT-ROUTING       PIC X(09).
+       01  W-PAYMENT-ACCOUNT       PIC X(12).
+
        01  W-FAKRAND-PARAMETER.    
            05  FAKRAND-SEED-NO     PIC 9(09)  COMP VALUE 0.
 
@@ -122,6 +125,42 @@
                    15  BANK-ROUTING-FORMAT
                                    PIC X(10).
 
+       01  W-ALPHABET              PIC X(26)       VALUE
+           'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+       01  W-IBAN-COUNTRY          PIC X(02)       VALUE 'GB'.
+
+       01  W-IBAN-BANK-LETTERS.
+           05  W-IBAN-BANK-LETTER  PIC X           OCCURS 4.
+
+       01  W-IBAN-BRANCH-ACCT      PIC X(14).
+
+       01  W-IBAN-NUMERAL.
+           05  W-IBAN-NUM-BANK-CODE.
+               10  W-IBAN-NUM-LETTER
+                                   PIC 99          OCCURS 4.
+           05  W-IBAN-NUM-BRANCH-ACCT
+                                   PIC 9(14).
+           05  W-IBAN-NUM-COUNTRY  PIC 9(04)       VALUE 1611.
+           05  W-IBAN-NUM-CHECK-SEED
+                                   PIC 9(02)       VALUE 0.
+       01  W-IBAN-NUMERAL-X REDEFINES W-IBAN-NUMERAL
+                                   PIC X(28).
+
+       01  W-IBAN-RESULT.
+           05  W-IBAN-RESULT-COUNTRY
+                                   PIC X(02).
+           05  W-IBAN-RESULT-CHECK PIC 99.
+           05  W-IBAN-RESULT-BANK  PIC X(04).
+           05  W-IBAN-RESULT-BRANCH-ACCT
+                                   PIC X(14).
+
+       01  W-IBAN-CHECK            PIC 99.
+       01  W-IBAN-LETTER-IDX       PIC S9(4)  COMP.
+       01  W-IBAN-DIGIT            PIC S9(4)  COMP.
+       01  W-IBAN-REM              PIC S9(4)  COMP.
+       01  W-IBAN-SUB              PIC S9(4)  COMP.
+
       /
        LINKAGE SECTION.
       *----------------
@@ -167,6 +206,10 @@
                                    'ADDRESS-TERRITORY-ABBR'.
                88  BANK-ACCOUNT                    VALUE
                                    'BANK-ACCOUNT'.
+               88  BANK-IBAN                       VALUE
+                                   'BANK-IBAN'.
+               88  BANK-PAYMENT-INSTRUMENT         VALUE
+                                   'BANK-PAYMENT-INSTRUMENT'.
                88  BANK-ROUTING                    VALUE
                                    'BANK-ROUTING'.
                88  COMPANY-COMPANY                 VALUE
@@ -286,7 +329,16 @@
                10  FAKER-TELEPHONE-EXTENSION
                                    PIC X(04).
 
-           05  FAKER-INFO-CNT      PIC S9(4)  COMP. 
+      **** These fields are populated only for BANK-PAYMENT-INSTRUMENT
+      **** calls - a matched routing/account number pair:
+           05  FAKER-PAYMENT-INSTRUMENT REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-PAYMENT-ROUTING
+                                   PIC X(09).
+               10  FILLER          PIC X(01).
+               10  FAKER-PAYMENT-ACCOUNT
+                                   PIC X(12).
+
+           05  FAKER-INFO-CNT      PIC S9(4)  COMP.
 
            05  FAKER-INFO-OCCS.
                10  FAKER-INFO                      OCCURS 20
@@ -350,6 +402,12 @@
              WHEN BANK-ROUTING
                PERFORM SUB-9020-ROUTING THRU SUB-9020-EXIT
 
+             WHEN BANK-IBAN
+               PERFORM SUB-9030-IBAN THRU SUB-9030-EXIT
+
+             WHEN BANK-PAYMENT-INSTRUMENT
+               PERFORM SUB-9040-PAYMENT-INSTRUMENT THRU SUB-9040-EXIT
+
              WHEN OTHER
                SET  FAKER-UNKNOWN-FUNCTION
                                    IN L-PARAMETER
@@ -363,9 +421,13 @@
                GO TO SUB-2000-EXIT
            END-EVALUATE
 
-           SET  FAKER-INFO-CNT     TO FI-DX 
+           SET  FAKER-INFO-CNT     TO FI-DX
 
            MOVE W-FAKER-RESULT     TO FAKER-RESULT
+
+           IF      BANK-PAYMENT-INSTRUMENT
+               MOVE W-FAKER-RESULT TO FAKER-RESULT-FIELDS
+           END-IF
            .
        SUB-2000-EXIT.
            EXIT.
@@ -460,6 +522,86 @@
            .
        SUB-9020-EXIT.
            EXIT.
+      /
+       SUB-9030-IBAN.
+      *-----------------
+
+           MOVE 0                  TO W-IBAN-REM
+
+           PERFORM VARYING W-IBAN-SUB FROM 1 BY 1
+                     UNTIL W-IBAN-SUB > 4
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-IBAN-LETTER-IDX
+                                   =  FAKRAND-RANDOM-NO * 26 + 1
+
+               MOVE W-ALPHABET(W-IBAN-LETTER-IDX : 1)
+                                   TO W-IBAN-BANK-LETTER(W-IBAN-SUB)
+               COMPUTE W-IBAN-NUM-LETTER(W-IBAN-SUB)
+                                   =  W-IBAN-LETTER-IDX + 9
+           END-PERFORM
+
+           MOVE '##############'  TO W-FAKER-RESULT
+
+           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > 14
+
+           MOVE W-FAKER-RESULT(1:14)
+                                   TO W-IBAN-BRANCH-ACCT
+           MOVE W-FAKER-RESULT(1:14)
+                                   TO W-IBAN-NUM-BRANCH-ACCT
+
+           PERFORM VARYING W-IBAN-SUB FROM 1 BY 1
+                     UNTIL W-IBAN-SUB > 28
+               COMPUTE W-IBAN-DIGIT =
+                   FUNCTION NUMVAL(W-IBAN-NUMERAL-X(W-IBAN-SUB : 1))
+               COMPUTE W-IBAN-REM =
+                   FUNCTION MOD((W-IBAN-REM * 10) + W-IBAN-DIGIT, 97)
+           END-PERFORM
+
+           COMPUTE W-IBAN-CHECK    =  98 - W-IBAN-REM
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BANK-IBAN'        TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-IBAN-REM         TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE W-IBAN-COUNTRY     TO W-IBAN-RESULT-COUNTRY
+           MOVE W-IBAN-CHECK       TO W-IBAN-RESULT-CHECK
+           MOVE W-IBAN-BANK-LETTER(1)
+                                   TO W-IBAN-RESULT-BANK(1:1)
+           MOVE W-IBAN-BANK-LETTER(2)
+                                   TO W-IBAN-RESULT-BANK(2:1)
+           MOVE W-IBAN-BANK-LETTER(3)
+                                   TO W-IBAN-RESULT-BANK(3:1)
+           MOVE W-IBAN-BANK-LETTER(4)
+                                   TO W-IBAN-RESULT-BANK(4:1)
+           MOVE W-IBAN-BRANCH-ACCT TO W-IBAN-RESULT-BRANCH-ACCT
+
+           MOVE W-IBAN-RESULT      TO W-FAKER-RESULT
+           .
+       SUB-9030-EXIT.
+           EXIT.
+      /
+       SUB-9040-PAYMENT-INSTRUMENT.
+      *----------------------------
+
+           PERFORM SUB-9020-ROUTING THRU SUB-9020-EXIT
+           MOVE W-FAKER-RESULT     TO W-PAYMENT-ROUTING
+
+           PERFORM SUB-9010-ACCOUNT THRU SUB-9010-EXIT
+           MOVE W-FAKER-RESULT     TO W-PAYMENT-ACCOUNT
+
+           MOVE SPACES             TO W-FAKER-RESULT
+
+           STRING W-PAYMENT-ROUTING            DELIMITED SIZE
+                  ' '                           DELIMITED SIZE
+                  W-PAYMENT-ACCOUNT            DELIMITED SIZE
+             INTO W-FAKER-RESULT
+           .
+       SUB-9040-EXIT.
+           EXIT.
       /
        SUB-9810-REPLACE-DIGIT.
       *-----------------------
@@ -490,7 +632,10 @@
        SUB-9901-CALL-FAKRAND.
       *----------------------
 
-           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+           MOVE FAKER-SEED-NO      TO FAKRAND-SEED-NO
+           MOVE FAKER-SEED-TEXT    TO FAKRAND-SEED-TEXT
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
            .
        SUB-9901-EXIT.
            EXIT.
