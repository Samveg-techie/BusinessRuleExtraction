@@ -27,8 +27,8 @@
       *---------------------
 
        FILE-CONTROL.
-           SELECT GNRTFILE             ASSIGN 'Data\FAKERGEN Output.txt'
-                                       ORGANIZATION LINE SEQUENTIAL. 
+           SELECT GNRTFILE             ASSIGN DYNAMIC W-OUTPUT-PATH
+                                       ORGANIZATION LINE SEQUENTIAL.
       /
        DATA DIVISION.
       *==============
@@ -68,6 +68,7 @@
                10  FILLER          PIC X(01).
                10  G-TELEPHONE-EXTENSION
                                    PIC X(04).
+           05  FILLER              PIC X(10).
 
        WORKING-STORAGE SECTION.
       *------------------------
@@ -77,11 +78,47 @@
        01  W-DISP-NUM              PIC ZZ,ZZ9.
        01  W-FAKER-PROG            PIC X(08)       VALUE 'FAKER'.
 
+      **** Number of records to generate, output format, random seed
+      **** and output path, defaulted below and overridable via
+      **** command-line arguments (count [CSV] [seed-text] [path]):
+
+       01  W-RECORD-COUNT          PIC 9(09)       VALUE 1000.
+       01  W-PARM-TEXT             PIC X(200)      VALUE SPACES.
+       01  W-PARM-COUNT            PIC X(20)       VALUE SPACES.
+       01  W-PARM-FORMAT           PIC X(20)       VALUE SPACES.
+       01  W-PARM-SEED             PIC X(65)       VALUE SPACES.
+       01  W-PARM-PATH             PIC X(65)       VALUE SPACES.
+       01  W-PARM-PTR              PIC 9(03)       VALUE 1.
+
+       01  W-OUTPUT-FORMAT         PIC X(03)       VALUE SPACES.
+           88  W-OUTPUT-CSV                        VALUE 'CSV'.
+
+       01  W-OUTPUT-PATH           PIC X(65)       VALUE
+           'Data\FAKERGEN Output.txt'.
+
+       01  W-CSV-REC               PIC X(200)      VALUE SPACES.
+
        01  W-ERROR-MSG             PIC X(21)       VALUE
            '**** FAKERGEN error: '.
 
+      **** Distribution of generated ADDRESS-STATE values, built up as
+      **** GNRTFILE is written, and reported at SUB-3000-SHUT-DOWN so a
+      **** generated file's state mix can be eyeballed for skew:
+
+       01  W-STATE-STATS-CNT       PIC S9(4)  COMP VALUE 0.
+       01  W-STATE-STATS-MAX       PIC S9(4)  COMP VALUE 60.
+       01  W-STATE-STATS.
+           05  W-STATE-STAT                        OCCURS 60
+                                                   INDEXED ST-DX.
+               10  W-STATE-STAT-VALUE
+                                   PIC X(10)       VALUE SPACES.
+               10  W-STATE-STAT-COUNT
+                                   PIC 9(09)  COMP VALUE 0.
+       01  W-STATE-FOUND-DX        PIC S9(4)  COMP VALUE 0.
+       01  W-STATE-DISP-NUM        PIC ZZ,ZZ9.
+
        01  W-SEED-TEXT.
-           05  FILLER              PIC X(65)       VALUE
+           05  W-SEED-LITERAL      PIC X(65)       VALUE
                'Seed text to cause same pseudo-random sequence on each e
       -        'xecution '.
            05  W-SEED-REC-NO       PIC 9(04).
@@ -279,7 +316,7 @@
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
            PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               1000 TIMES
+               W-RECORD-COUNT TIMES
 
            PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
            .
@@ -289,7 +326,40 @@
        SUB-1000-START-UP.
       *------------------
 
-           MOVE FUNCTION WHEN-COMPILED 
+           ACCEPT W-PARM-TEXT      FROM COMMAND-LINE
+
+           MOVE 1                  TO W-PARM-PTR
+
+           UNSTRING W-PARM-TEXT    DELIMITED BY SPACE
+                                 INTO W-PARM-COUNT
+                                      W-PARM-FORMAT
+                                      W-PARM-SEED
+                      WITH POINTER    W-PARM-PTR
+
+           IF      W-PARM-COUNT NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(W-PARM-COUNT))
+                                   TO W-RECORD-COUNT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(W-PARM-FORMAT(1:3))
+                                   TO W-OUTPUT-FORMAT
+
+           IF      W-PARM-SEED NOT = SPACES
+               MOVE W-PARM-SEED    TO W-SEED-LITERAL
+           END-IF
+
+      ****  Path is everything left after the first three tokens, so
+      ****  an internal space in the path itself is not lost.
+           IF      W-PARM-PTR <= LENGTH OF W-PARM-TEXT
+               MOVE FUNCTION TRIM(W-PARM-TEXT(W-PARM-PTR:) LEADING)
+                                   TO W-PARM-PATH
+           END-IF
+
+           IF      W-PARM-PATH NOT = SPACES
+               MOVE W-PARM-PATH    TO W-OUTPUT-PATH
+           END-IF
+
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
            DISPLAY 'FAKERGEN compiled on '
@@ -310,7 +380,7 @@
 
            ADD  1                  TO W-GNRTFILE-RECS
            MOVE SPACES             TO GNRTFILE-REC
-      *     MOVE W-GNRTFILE-RECS          TO FAKER-SEED-NO
+           MOVE W-GNRTFILE-RECS    TO FAKER-SEED-NO
            MOVE W-GNRTFILE-RECS          TO W-SEED-REC-NO
            MOVE W-SEED-TEXT        TO FAKER-SEED-TEXT
 
@@ -364,7 +434,9 @@
            ELSE
                MOVE FAKER-RESPONSE-MSG
                                    TO G-ADDRESS
-           END-IF 
+           END-IF
+
+           PERFORM SUB-9120-TALLY-STATE THRU SUB-9120-EXIT
 
       **** TELEPHONE:
 
@@ -425,6 +497,12 @@
            DISPLAY 'GNRTFILE records written: '
                    W-DISP-NUM
 
+           DISPLAY 'ADDRESS-STATE distribution:'
+
+           PERFORM SUB-9130-DISPLAY-STATE THRU SUB-9130-EXIT
+               VARYING ST-DX FROM 1 BY 1
+                 UNTIL ST-DX > W-STATE-STATS-CNT
+
            DISPLAY 'FAKERGEN completed'
            .
        SUB-3000-EXIT.
@@ -432,8 +510,102 @@
       /
        SUB-9100-WRITE-GNRTFILE.
       *------------------------
-      
-           WRITE GNRTFILE-REC
+
+           IF      W-OUTPUT-CSV
+               PERFORM SUB-9110-BUILD-CSV THRU SUB-9110-EXIT
+               WRITE GNRTFILE-REC FROM W-CSV-REC
+           ELSE
+               WRITE GNRTFILE-REC
+           END-IF
            .
        SUB-9100-EXIT.
            EXIT.
+      /
+       SUB-9110-BUILD-CSV.
+      *---------------------
+
+           MOVE SPACES             TO W-CSV-REC
+
+           STRING FUNCTION TRIM(G-TAXID-SSN)      DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-PERSON-PREFIX)   DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-PERSON-FIRST-NAME)
+                                                   DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-PERSON-LAST-NAME)
+                                                   DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-PERSON-SUFFIX)   DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-ADDRESS-STREET)  DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-ADDRESS-CITY)    DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-ADDRESS-STATE)   DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-ADDRESS-POSTCODE)
+                                                   DELIMITED SIZE
+                  ','                              DELIMITED SIZE
+                  FUNCTION TRIM(G-TELEPHONE-AREA-CODE)
+                                                   DELIMITED SIZE
+                  '-'                              DELIMITED SIZE
+                  FUNCTION TRIM(G-TELEPHONE-PREFIX)
+                                                   DELIMITED SIZE
+                  '-'                              DELIMITED SIZE
+                  FUNCTION TRIM(G-TELEPHONE-SUFFIX)
+                                                   DELIMITED SIZE
+             INTO W-CSV-REC
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9120-TALLY-STATE.
+      *----------------------
+
+           MOVE 0                  TO W-STATE-FOUND-DX
+
+           PERFORM SUB-9121-SCAN-STATE THRU SUB-9121-EXIT
+               VARYING ST-DX FROM 1 BY 1
+                 UNTIL ST-DX > W-STATE-STATS-CNT
+                 OR    W-STATE-FOUND-DX > 0
+
+           IF      W-STATE-FOUND-DX > 0
+               ADD  1              TO
+                   W-STATE-STAT-COUNT(W-STATE-FOUND-DX)
+           ELSE
+               IF      W-STATE-STATS-CNT < W-STATE-STATS-MAX
+                   ADD  1          TO W-STATE-STATS-CNT
+                   MOVE G-ADDRESS-STATE
+                                   TO
+                       W-STATE-STAT-VALUE(W-STATE-STATS-CNT)
+                   MOVE 1          TO
+                       W-STATE-STAT-COUNT(W-STATE-STATS-CNT)
+               END-IF
+           END-IF
+           .
+       SUB-9120-EXIT.
+           EXIT.
+      /
+       SUB-9121-SCAN-STATE.
+      *----------------------
+
+           IF      G-ADDRESS-STATE = W-STATE-STAT-VALUE(ST-DX)
+               SET  W-STATE-FOUND-DX
+                                   TO ST-DX
+           END-IF
+           .
+       SUB-9121-EXIT.
+           EXIT.
+      /
+       SUB-9130-DISPLAY-STATE.
+      *------------------------
+
+           MOVE W-STATE-STAT-COUNT(ST-DX)
+                                   TO W-STATE-DISP-NUM
+
+           DISPLAY '    ' W-STATE-STAT-VALUE(ST-DX)
+                   ': ' W-STATE-DISP-NUM
+           .
+       SUB-9130-EXIT.
+           EXIT.
