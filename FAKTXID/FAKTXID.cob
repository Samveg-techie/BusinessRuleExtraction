@@ -313,6 +313,21 @@
        01  SSN-SERIAL.
            05  SSN-SERIAL-MIN      PIC 9(4)        VALUE 0001.
            05  SSN-SERIAL-MAX      PIC 9(4)        VALUE 9999.
+
+      **** Per-run uniqueness tracking, used only when the caller sets
+      **** FAKER-UNIQUE-FLAG to request non-repeating values:
+
+       01  W-UNIQUE-IDS.
+           05  W-UNIQUE-ID         PIC X(80)       OCCURS 10000
+                                                   INDEXED W-UID-DX.
+       01  W-UNIQUE-ID-CNT         PIC S9(8)  COMP VALUE 0.
+       01  W-UNIQUE-ID-MAX         PIC S9(8)  COMP VALUE 10000.
+       01  W-UNIQUE-RETRY-CNT      PIC S9(4)  COMP.
+       01  W-UNIQUE-RETRY-MAX      PIC S9(4)  COMP VALUE 50.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-UNIQUE-IS-DUP                     VALUE 'Y'.
+           88  W-UNIQUE-NOT-DUP                    VALUE 'N'.
       /
        LINKAGE SECTION.
       *----------------
@@ -433,6 +448,7 @@
                88  FAKER-UNKNOWN-PROVIDER          VALUE 10.
                88  FAKER-UNKNOWN-FUNCTION          VALUE 20.
                88  FAKER-UNKNOWN-FORMAT            VALUE 30.
+               88  FAKER-UNIQUE-EXHAUSTED          VALUE 40.
 
            05  FAKER-RESPONSE-MSG  PIC X(80). 
 
@@ -489,6 +505,9 @@
                                               COMP.
                    15  FAKER-TABLE-ENTRY
                                    PIC S9(4)  COMP.
+
+           05  FAKER-UNIQUE-FLAG   PIC X           VALUE SPACE.
+               88  FAKER-UNIQUE-REQUIRED           VALUE 'U'.
       /
        PROCEDURE DIVISION USING L-PARAMETER.
       *==================
@@ -530,6 +549,36 @@
        SUB-2000-PROCESS.
       *-----------------
 
+           MOVE 0                  TO W-UNIQUE-RETRY-CNT
+           SET  W-UNIQUE-IS-DUP    TO TRUE
+
+           PERFORM SUB-2010-GENERATE THRU SUB-2010-EXIT
+               WITH TEST AFTER
+               UNTIL NOT FAKER-RESPONSE-GOOD
+               OR    NOT FAKER-UNIQUE-REQUIRED
+               OR    W-UNIQUE-NOT-DUP
+               OR    W-UNIQUE-RETRY-CNT > W-UNIQUE-RETRY-MAX
+
+           IF      FAKER-RESPONSE-GOOD
+           AND     FAKER-UNIQUE-REQUIRED
+               IF      W-UNIQUE-IS-DUP
+                   SET  FAKER-UNIQUE-EXHAUSTED
+                                       TO TRUE
+                   MOVE 'Unable to generate a unique value'
+                                       TO FAKER-RESPONSE-MSG
+               ELSE
+                   PERFORM SUB-2060-REMEMBER-UNIQUE THRU SUB-2060-EXIT
+               END-IF
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2010-GENERATE.
+      *------------------
+
+           ADD  1                  TO W-UNIQUE-RETRY-CNT
+
            MOVE 0                  TO FAKER-INFO-CNT
            SET  FI-DX              TO FAKER-INFO-CNT
            MOVE LOW-VALUES         TO FAKER-INFO-OCCS
@@ -575,12 +624,59 @@
                        FAKER-PROVIDER-FUNCTION
                        '"'  DELIMITED SIZE
                                  INTO FAKER-RESPONSE-MSG
-               GO TO SUB-2000-EXIT
+               GO TO SUB-2010-EXIT
            END-EVALUATE
 
-           SET  FAKER-INFO-CNT     TO FI-DX 
+           SET  FAKER-INFO-CNT     TO FI-DX
+
+           IF      FAKER-UNIQUE-REQUIRED
+               PERFORM SUB-2050-CHECK-UNIQUE THRU SUB-2050-EXIT
+           ELSE
+               SET  W-UNIQUE-NOT-DUP
+                                   TO TRUE
+           END-IF
            .
-       SUB-2000-EXIT.
+       SUB-2010-EXIT.
+           EXIT.
+      /
+       SUB-2050-CHECK-UNIQUE.
+      *----------------------
+
+           SET  W-UNIQUE-NOT-DUP   TO TRUE
+
+           PERFORM SUB-2055-SCAN-UNIQUE THRU SUB-2055-EXIT
+               VARYING W-UID-DX FROM 1 BY 1
+                 UNTIL W-UID-DX > W-UNIQUE-ID-CNT
+                 OR    W-UNIQUE-IS-DUP
+           .
+       SUB-2050-EXIT.
+           EXIT.
+      /
+       SUB-2055-SCAN-UNIQUE.
+      *----------------------
+
+           IF      FAKER-RESULT = W-UNIQUE-ID(W-UID-DX)
+               SET  W-UNIQUE-IS-DUP
+                                   TO TRUE
+           END-IF
+           .
+       SUB-2055-EXIT.
+           EXIT.
+      /
+       SUB-2060-REMEMBER-UNIQUE.
+      *-------------------------
+
+           IF      W-UNIQUE-ID-CNT < W-UNIQUE-ID-MAX
+               ADD  1              TO W-UNIQUE-ID-CNT
+               MOVE FAKER-RESULT   TO W-UNIQUE-ID(W-UNIQUE-ID-CNT)
+           ELSE
+               SET  FAKER-UNIQUE-EXHAUSTED
+                                   TO TRUE
+               MOVE 'Unable to generate a unique value'
+                                   TO FAKER-RESPONSE-MSG
+           END-IF
+           .
+       SUB-2060-EXIT.
            EXIT.
       /
        SUB-3000-SHUT-DOWN.
@@ -771,7 +867,10 @@
        SUB-9901-CALL-FAKRAND.
       *----------------------
 
-           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+           MOVE FAKER-SEED-NO      TO FAKRAND-SEED-NO
+           MOVE FAKER-SEED-TEXT    TO FAKRAND-SEED-TEXT
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
            .
        SUB-9901-EXIT.
            EXIT.
