@@ -4,19 +4,116 @@
         CONFIGURATION SECTION.                                          
         SOURCE-COMPUTER. IBM-370.                                       
         OBJECT-COMPUTER. IBM-370.                                       
-        INPUT-OUTPUT SECTION.                                           
-        FILE-CONTROL.                                                   
-            SELECT TRANS-FILE ASSIGN TO UT-S-TRANS                      
-                FILE STATUS IS FS-TRANS.                                
-            SELECT RPT-FILE ASSIGN TO UT-S-PRINT1                       
-                FILE STATUS IS FS-RPT.                                  
-            SELECT ERR-FILE ASSIGN TO UT-S-PRINT2                       
-                FILE STATUS IS FS-ERR.                                  
-        DATA DIVISION.                                                  
-        FILE SECTION.                                                   
-        FD  TRANS-FILE RECORDING MODE F BLOCK 0 RECORDS.                
-            *> COPY TRANS.                                               
-        FD  RPT-FILE RECORDING MODE F BLOCK 0 RECORDS.                  
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRANS-FILE ASSIGN TO UT-S-TRANS
+                FILE STATUS IS FS-TRANS.
+            SELECT RPT-FILE ASSIGN TO UT-S-PRINT1
+                FILE STATUS IS FS-RPT.
+            SELECT ERR-FILE ASSIGN TO UT-S-PRINT2
+                FILE STATUS IS FS-ERR.
+            SELECT PARM-FILE ASSIGN TO UT-S-PARMIN
+                FILE STATUS IS FS-PARM.
+            SELECT CHKPT-FILE ASSIGN TO UT-S-CHKPT
+                FILE STATUS IS FS-CHKPT.
+            SELECT CUST-FILE ASSIGN TO UT-S-CUSTMS
+                ORGANIZATION INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-CUST-NO
+                FILE STATUS IS FS-CUST.
+            SELECT OVRP-FILE ASSIGN TO UT-S-PRINT3
+                FILE STATUS IS FS-OVRP.
+            SELECT EXTR-FILE ASSIGN TO UT-S-EXTRCT
+                FILE STATUS IS FS-EXTR.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  TRANS-FILE RECORDING MODE F BLOCK 0 RECORDS.
+      *     COPY TRANS - INLINED BELOW, SEE TRAN-INQY/TRAN-ORD-BASE/
+      *     TRAN-ACTIVITY REDEFINITIONS.
+        01  TRAN-INQY.
+            03  TI-TRAN             PIC XX.
+      *        A  - ADD ORDER
+      *        UB - UPDATE BASE INFO
+      *        UA - UPDATE ACTIVITY
+      *        D  - DELETE ORDER
+      *        Q  - QUERY
+      *        RP - BULK RE-PRIORITIZE
+      *        OX - OVER-PRODUCTION EXCEPTION SCAN
+            03  TI-ORDR-NO          PIC X(6).
+            03  FILLER              PIC X(72).
+        01  TRAN-ORD-BASE REDEFINES TRAN-INQY.
+            03  FILLER              PIC X(8).
+            03  TB-CUST-NO          PIC X(6).
+            03  TB-DESCR            PIC X(40).
+            03  TB-PO-QTY           PIC 9(5).
+            03  TB-PO-QTY-X REDEFINES TB-PO-QTY PIC X(5).
+            03  TB-PO-AMT           PIC 9(5)V99.
+            03  TB-PO-AMT-X REDEFINES TB-PO-AMT PIC X(7).
+            03  TB-ORDR-TYPE        PIC XX.
+            03  TB-PRTY             PIC X.
+            03  FILLER              PIC X(11).
+        01  TRAN-ACTIVITY REDEFINES TRAN-INQY.
+            03  FILLER              PIC X(8).
+            03  TA-ORD-STATUS       PIC 99.
+            03  TA-ACT-DATE         PIC X(8).
+            03  TA-LAST-ACT-DATE    PIC X(8).
+            03  TA-UNITS-STARTED    PIC 9(5).
+            03  TA-UNITS-STARTED-X REDEFINES TA-UNITS-STARTED PIC X(5).
+            03  TA-UNITS-COMPL      PIC 9(5).
+            03  TA-UNITS-COMPL-X REDEFINES TA-UNITS-COMPL PIC X(5).
+            03  FILLER              PIC X(44).
+        FD  PARM-FILE RECORDING MODE F BLOCK 0 RECORDS.
+        01  PARM-REC.
+            03  PARM-RUN-MODE       PIC X.
+      *        SPACE - NORMAL RUN      R - RESTART RUN
+      *        D - DRY RUN (VALIDATE AND REPORT, NO IMS UPDATES)
+            03  PARM-RESTART-CNT    PIC 9(7).
+            03  PARM-CHKPT-INTRVL   PIC 9(5).
+            03  PARM-EXTRACT-MODE   PIC X.
+      *        X - WRITE QUERIED ORDERS TO EXTR-FILE    SPACE - NO EXTRACT
+            03  PARM-SEL-CUST       PIC X(6).
+      *        CUSTOMER NUMBER TO SELECT FOR EXTRACT, SPACES - ALL
+            03  PARM-SEL-TYPE       PIC X(2).
+      *        ORDER TYPE TO SELECT FOR EXTRACT, SPACES - ALL
+            03  PARM-SEL-STATUS     PIC 9(2).
+      *        ORDER STATUS TO SELECT FOR EXTRACT, ZERO - ALL
+            03  FILLER              PIC X(56).
+        FD  CHKPT-FILE RECORDING MODE F BLOCK 0 RECORDS.
+        01  CHKPT-REC.
+            03  CK-TRANS-COUNT      PIC 9(7).
+            03  CK-LAST-ORDR-NO     PIC X(6).
+            03  CK-LAST-TRAN        PIC XX.
+            03  FILLER              PIC X(116).
+        FD  CUST-FILE RECORDING MODE F BLOCK 0 RECORDS.
+        01  CUST-REC.
+            03  CM-CUST-NO          PIC X(6).
+            03  CM-CUST-NAME        PIC X(30).
+            03  FILLER              PIC X(44).
+        FD  OVRP-FILE RECORDING MODE F BLOCK 0 RECORDS.
+        01  OVRP-REC.
+            03  OP-ORDR-NO          PIC X(6).
+            03  FILLER              PIC X.
+            03  OP-DESCR            PIC X(40).
+            03  FILLER              PIC X.
+            03  OP-PLANNED-QTY      PIC ZZ,ZZ9.
+            03  FILLER              PIC X.
+            03  OP-ACTUAL-QTY       PIC ZZ,ZZ9.
+            03  FILLER              PIC X.
+            03  OP-SCRAP-QTY        PIC ZZ,ZZ9.
+            03  FILLER              PIC X(73).
+        FD  EXTR-FILE RECORDING MODE F BLOCK 0 RECORDS.
+        01  EXTR-REC.
+            03  EX-ORDR-NO          PIC X(6).
+            03  EX-CUST-NO          PIC X(6).
+            03  EX-DESCR            PIC X(40).
+            03  EX-ORDR-TYPE        PIC XX.
+            03  EX-PLANNED-QTY      PIC 9(5).
+            03  EX-PLANNED-AMT      PIC 9(5)V99.
+            03  EX-ACTUAL-QTY       PIC 9(5).
+            03  EX-ORD-STATUS       PIC 99.
+            03  EX-PRTY             PIC X.
+            03  FILLER              PIC X(12).
+        FD  RPT-FILE RECORDING MODE F BLOCK 0 RECORDS.
         01  RPT-REC.                                                    
             03  R-CC               PIC X.                               
             03  FILLER             PIC X(132).                          
@@ -25,18 +122,49 @@
             03  E-CC               PIC X.                               
             03  E-TRAN-ID          PIC X(12).                           
             03  FILLER             PIC XX.                              
-            03  E-MESSAGE          PIC X(100).                          
-            03  FILLER             PIC X(18).                           
-                                                                        
+            03  E-MESSAGE          PIC X(100).
+            03  FILLER             PIC X(18).
+            03  E-REASON-CDS       PIC X(40).
+
         WORKING-STORAGE SECTION.                                        
         77  MAX-LINES           PIC S9999 COMP VALUE +55.               
         77  CUR-LINE-CNT        PIC S9999 COMP VALUE +256.              
         77  ERR-LINE-CNT        PIC S9999 COMP VALUE +256.              
         77  ADV-LINES           PIC S9999 COMP VALUE +1.                
         77  LOGICAL-LINE        PIC S9999 COMP VALUE +1.                
-        77  FS-TRANS            PIC 99.                                 
-        77  FS-RPT              PIC 99.                                 
-        77  FS-ERR              PIC 99.                                 
+        77  FS-TRANS            PIC 99.
+        77  FS-RPT              PIC 99.
+        77  FS-ERR              PIC 99.
+        77  FS-PARM             PIC 99.
+        77  FS-CHKPT            PIC 99.
+        77  FS-CUST             PIC 99.
+        77  FS-OVRP             PIC 99.
+        77  FS-EXTR             PIC 99.
+        77  WS-EXTRACT-MODE     PIC X VALUE SPACE.
+            88  EXTRACT-ON        VALUE 'X'.
+        77  WS-SEL-CUST         PIC X(6) VALUE SPACES.
+        77  WS-SEL-TYPE         PIC X(2) VALUE SPACES.
+        77  WS-SEL-STATUS       PIC 9(2) VALUE 0.
+        77  WS-OVRP-CNT         PIC 9(7) COMP-3 VALUE 0.
+        77  WS-REPRI-CNT        PIC 9(7) COMP-3 VALUE 0.
+        77  WS-ERR-REASON       PIC X(40) VALUE SPACES.
+        77  WS-REASON-PTR       PIC S9(4) COMP VALUE 1.
+        77  WS-REASON-CD        PIC XX VALUE SPACES.
+        77  WS-RUN-MODE         PIC X VALUE SPACE.
+            88  RESTART-RUN       VALUE 'R'.
+            88  DRY-RUN           VALUE 'D'.
+        77  WS-CHKPT-INTRVL     PIC 9(5) COMP-3 VALUE 1000.
+        77  WS-INPUT-CNT        PIC 9(7) COMP-3 VALUE 0.
+        77  WS-SKIP-CNT         PIC 9(7) COMP-3 VALUE 0.
+        77  WS-WK-IDX           PIC S9(4) COMP VALUE 0.
+        01  WS-TOTALS.
+            03  WS-TOT-ADD          PIC 9(7) COMP-3 VALUE 0.
+            03  WS-TOT-UPD-BASE     PIC 9(7) COMP-3 VALUE 0.
+            03  WS-TOT-UPD-ACT      PIC 9(7) COMP-3 VALUE 0.
+            03  WS-TOT-DEL          PIC 9(7) COMP-3 VALUE 0.
+            03  WS-TOT-QRY          PIC 9(7) COMP-3 VALUE 0.
+            03  WS-TOT-OTHER        PIC 9(7) COMP-3 VALUE 0.
+            03  WS-TOT-ERRORS       PIC 9(7) COMP-3 VALUE 0.
         77  TRANS-EOF           PIC X VALUE ' '.                        
             88  TRANS-PRESENT     VALUE ' '.                            
             88  NO-MORE-TRANS     VALUE 'Y'.                            
@@ -171,7 +299,19 @@
             'DESCRIPTION -------- *   QTY     AMT     TP       '.       
             03  FILLER             PIC X(32) VALUE IS                   
             '            FIRST ACT  LAST ACT '.                         
-        01  W-DATE-FMT.                                                 
+        01  H1-T.
+            03  FILLER             PIC X(40) VALUE IS
+            '                                        '.
+            03  FILLER             PIC X(50) VALUE IS
+            ' ORDER PROCESSING CONTROL TOTALS                  '.
+            03  FILLER             PIC X(32) VALUE IS
+            '                                '.
+        01  TRL-DTL.
+            03  T-CC            PIC X.
+            03  T-LABEL         PIC X(30).
+            03  T-COUNT         PIC Z,ZZZ,ZZ9.
+            03  FILLER          PIC X(100).
+        01  W-DATE-FMT.
             03  W-YYYY          PIC X(4).                               
             03  FILLER          PIC X VALUE '/'.                        
             03  W-MM            PIC XX.                                 
@@ -213,43 +353,13 @@
            07 FIRST-ACTIVITY-DATE-MM   PIC  X(02).                  
            07 FIRST-ACTIVITY-DATE-DD   PIC  X(02).                  
        05 LAST-ACTIVITY-DATE           PIC  X(08).                  
-       05 WEEKLY-STATUS-DATA OCCURS       5 TIMES.                  
+       05 WEEKLY-STATUS-DATA OCCURS      13 TIMES.
            07 NUMBER-UNITS-STARTED     PIC  9(05)        COMP-3.    
            07 NUMBER-UNITS-COMPLETED   PIC  9(05)        COMP-3.    
            07 PERCENTAGE-STARTED       PIC  S9(05)V9(03) COMP-3.    
            07 PERCENTAGE-COMPLETE      PIC  S9(05)V9(03) COMP-3.    
        05 PRIORITY-CODE                PIC  X(01).
-       01  TRAN-INQY.
-           03  TI-TRAN             PIC XX.
-      *        A  - ADD ORDER
-      *        UB - UPDATE BASE INFO
-      *        UA - UPDATE ACTIVITY
-      *        D  - DELETE ORDER
-      *        Q  - QUERY
-           03  TI-ORDR-NO          PIC X(6).
-           03  FILLER              PIC X(72).
-       01  TRAN-ORD-BASE.
-           03  FILLER              PIC X(8).
-           03  TB-CUST-NO          PIC X(6).
-           03  TB-DESCR            PIC X(40).
-           03  TB-PO-QTY           PIC 9(5).
-           03  TB-PO-QTY-X REDEFINES TB-PO-QTY PIC X(5).
-           03  TB-PO-AMT           PIC 9(5)V99.
-           03  TB-PO-AMT-X REDEFINES TB-PO-AMT PIC X(7).
-           03  TB-ORDR-TYPE        PIC XX.
-           03  TB-PRTY             PIC X.
-           03  FILLER              PIC X(11).
-       01  TRAN-ACTIVITY.
-           03  FILLER              PIC X(8).
-           03  TA-ORD-STATUS       PIC 99.
-           03  TA-ACT-DATE         PIC X(8).
-           03  TA-LAST-ACT-DATE    PIC X(8).
-           03  TA-UNITS-STARTED    PIC 9(5).
-           03  TA-UNITS-STARTED-X REDEFINES TA-UNITS-STARTED PIC X(5).
-           03  TA-UNITS-COMPL      PIC 9(5).
-           03  TA-UNITS-COMPL-X REDEFINES TA-UNITS-COMPL PIC X(5).
-           03  FILLER              PIC X(44).                                                                  
-        LINKAGE SECTION.                                                
+        LINKAGE SECTION.                                            
         01  DBPCB.                                                      
             02  DBD-NAME        PIC  X(8).                              
             02  SEG-LEVEL       PIC  X(2).                              
@@ -273,93 +383,224 @@
             02  I-KEY-FB-AREA     PIC  X(17).                           
                                                                         
         PROCEDURE DIVISION USING IOPCB DBPCB.                           
-        I100-INIT.                                                      
-            DISPLAY 'ENTERING PROGRAM IB4OP01'                          
-            OPEN INPUT TRANS-FILE, OUTPUT RPT-FILE, ERR-FILE.           
-            IF FS-TRANS NOT = 0 OR FS-RPT NOT = 0 OR FS-ERR NOT = 0     
-                DISPLAY 'UNABLE TO OPEN ONE OF THE FILES, '             
-                DISPLAY '  PROGRAM TERMINATING.'                        
-                DISPLAY 'TRANSACTION FILE STATUS IS ' FS-TRANS          
-                DISPLAY 'REPORT FILE STATUS IS ' FS-RPT                 
-                DISPLAY 'ERROR FILE STATUS IS ' FS-ERR                  
-            END-IF                                                      
-            PERFORM R010-READ UNTIL NO-MORE-TRANS                       
-            CLOSE TRANS-FILE, RPT-FILE, ERR-FILE                        
-            DISPLAY 'LEAVING  PROGRAM IB4OP01'                          
-            GOBACK.                                                     
-                                                                        
-        R010-READ.                                                      
-            READ TRANS-FILE AT END MOVE 'Y' TO TRANS-EOF                
-            END-READ                                                    
-            IF TRANS-PRESENT                                            
-              PERFORM P100-VALIDATE                                     
-            END-IF                                                      
-            IF TRANS-PRESENT                                            
-              PERFORM P600-PRINT-TRAN                                   
-            END-IF                                                      
-            IF TRANS-PRESENT AND (VALID-TRANS OR TRAN-WARN)             
-              PERFORM P300-PROCESS                                      
-            END-IF                                                      
-            IF TRANS-PRESENT                                            
-              PERFORM P500-REPORT                                       
-            END-IF                                                      
-            IF TRANS-PRESENT AND (TRAN-WARN OR TRAN-ERR)                
-              PERFORM P800-ERR-RPT                                      
-            END-IF                                                      
+        I100-INIT.
+            DISPLAY 'ENTERING PROGRAM IB4OP01'
+            OPEN INPUT TRANS-FILE, PARM-FILE, CUST-FILE.
+            OPEN OUTPUT RPT-FILE, ERR-FILE, CHKPT-FILE, OVRP-FILE,
+                EXTR-FILE.
+            IF FS-TRANS NOT = 0 OR FS-RPT NOT = 0 OR FS-ERR NOT = 0
+                OR FS-PARM NOT = 0 OR FS-CHKPT NOT = 0
+                OR FS-CUST NOT = 0 OR FS-OVRP NOT = 0
+                OR FS-EXTR NOT = 0
+                DISPLAY 'UNABLE TO OPEN ONE OF THE FILES, '
+                DISPLAY '  PROGRAM TERMINATING.'
+                DISPLAY 'TRANSACTION FILE STATUS IS ' FS-TRANS
+                DISPLAY 'REPORT FILE STATUS IS ' FS-RPT
+                DISPLAY 'ERROR FILE STATUS IS ' FS-ERR
+                DISPLAY 'PARM FILE STATUS IS ' FS-PARM
+                DISPLAY 'CHECKPOINT FILE STATUS IS ' FS-CHKPT
+                DISPLAY 'CUSTOMER FILE STATUS IS ' FS-CUST
+                DISPLAY 'OVERFLOW PRINT FILE STATUS IS ' FS-OVRP
+                DISPLAY 'EXTRACT FILE STATUS IS ' FS-EXTR
+            END-IF
+            PERFORM I200-READ-PARM
+            IF RESTART-RUN
+              PERFORM R005-SKIP-TRANS
+                UNTIL NO-MORE-TRANS OR WS-SKIP-CNT >= PARM-RESTART-CNT
+              DISPLAY 'RESTART RUN - SKIPPED ' WS-SKIP-CNT ' RECORDS'
+            END-IF
+            PERFORM R010-READ UNTIL NO-MORE-TRANS
+            PERFORM P999-TRAILER
+            CLOSE TRANS-FILE, RPT-FILE, ERR-FILE, PARM-FILE, CHKPT-FILE,
+                  CUST-FILE, OVRP-FILE, EXTR-FILE
+            DISPLAY 'LEAVING  PROGRAM IB4OP01'
+            GOBACK.
+
+        I200-READ-PARM.
+            MOVE SPACE TO WS-RUN-MODE
+            MOVE 0 TO PARM-RESTART-CNT
+            READ PARM-FILE AT END MOVE HIGH-VALUE TO FS-PARM
+            END-READ
+            IF FS-PARM = 0
+              MOVE PARM-RUN-MODE TO WS-RUN-MODE
+              IF PARM-CHKPT-INTRVL > 0
+                MOVE PARM-CHKPT-INTRVL TO WS-CHKPT-INTRVL
+              END-IF
+              MOVE PARM-EXTRACT-MODE TO WS-EXTRACT-MODE
+              MOVE PARM-SEL-CUST TO WS-SEL-CUST
+              MOVE PARM-SEL-TYPE TO WS-SEL-TYPE
+              MOVE PARM-SEL-STATUS TO WS-SEL-STATUS
+            END-IF
+            EXIT.
+
+        R005-SKIP-TRANS.
+            READ TRANS-FILE AT END MOVE 'Y' TO TRANS-EOF
+            END-READ
+            IF TRANS-PRESENT
+              ADD 1 TO WS-SKIP-CNT
+              ADD 1 TO WS-INPUT-CNT
+              PERFORM P961-TALLY-TYPE
+            END-IF
+            EXIT.
+
+        R010-READ.
+            READ TRANS-FILE AT END MOVE 'Y' TO TRANS-EOF
+            END-READ
+            IF TRANS-PRESENT
+              ADD 1 TO WS-INPUT-CNT
+            END-IF
+            IF TRANS-PRESENT
+              PERFORM P100-VALIDATE
+            END-IF
+            IF TRANS-PRESENT
+              PERFORM P600-PRINT-TRAN
+            END-IF
+            IF TRANS-PRESENT AND (VALID-TRANS OR TRAN-WARN)
+                AND NOT DRY-RUN
+              PERFORM P300-PROCESS
+            END-IF
+            IF TRANS-PRESENT AND TI-TRAN NOT = 'OX'
+                AND TI-TRAN NOT = 'RP' AND NOT DRY-RUN
+              PERFORM P500-REPORT
+            END-IF
+            IF TRANS-PRESENT AND (TRAN-WARN OR TRAN-ERR)
+              PERFORM P800-ERR-RPT
+            END-IF
+            IF TRANS-PRESENT
+              PERFORM P960-TALLY
+            END-IF
+            IF TRANS-PRESENT
+              PERFORM P950-CHECKPOINT
+            END-IF
+            EXIT.
+
+        P960-TALLY.
+            PERFORM P961-TALLY-TYPE
+            IF TRAN-ERR
+              ADD 1 TO WS-TOT-ERRORS
+            END-IF
+            EXIT.
+
+        P961-TALLY-TYPE.
+            EVALUATE TI-TRAN
+              WHEN 'A '
+                ADD 1 TO WS-TOT-ADD
+              WHEN 'UB'
+                ADD 1 TO WS-TOT-UPD-BASE
+              WHEN 'UA'
+                ADD 1 TO WS-TOT-UPD-ACT
+              WHEN 'D '
+                ADD 1 TO WS-TOT-DEL
+              WHEN 'Q '
+                ADD 1 TO WS-TOT-QRY
+              WHEN OTHER
+                ADD 1 TO WS-TOT-OTHER
+            END-EVALUATE
+            EXIT.
+
+        P950-CHECKPOINT.
+            IF FUNCTION MOD(WS-INPUT-CNT, WS-CHKPT-INTRVL) = 0
+              MOVE WS-INPUT-CNT TO CK-TRANS-COUNT
+              MOVE TI-ORDR-NO TO CK-LAST-ORDR-NO
+              MOVE TI-TRAN TO CK-LAST-TRAN
+              WRITE CHKPT-REC
+            END-IF
             EXIT.                                                       
                                                                         
-        P100-VALIDATE.                                                  
-            MOVE SPACE TO TRANS-STATUS                                  
-            IF TI-TRAN = 'A '                                           
-              IF TB-DESCR = SPACE                                       
-                MOVE 'E'  TO TRANS-STATUS                               
-                MOVE ALL '*' TO P-DESCR OF ERR-DTL                      
-              END-IF                                                    
-              IF TB-PO-QTY NOT NUMERIC                                  
-                MOVE 'E' TO TRANS-STATUS                                
-                MOVE ALL '*' TO P-ORD-QTY-X OF ERR-DTL                  
-                MOVE TB-PO-QTY TO P-ORD-QTY-X OF PRT-DTL                
-              END-IF                                                    
-              IF TB-PO-AMT NOT NUMERIC                                  
-                MOVE 'E' TO TRANS-STATUS                                
-                MOVE ALL '*' TO P-ORD-QTY-X OF ERR-DTL                  
-                MOVE TB-PO-AMT-X TO P-ORD-QTY-X OF PRT-DTL              
-              END-IF                                                    
-              IF NOT (TB-PRTY = '1' OR '2' OR '3')                      
-                MOVE 'E' TO TRANS-STATUS                                
-                MOVE '*' TO P-PRTY-CD OF ERR-DTL                        
-                MOVE TB-PRTY TO P-PRTY-CD OF PRT-DTL                    
-              END-IF                                                    
-            END-IF                                                      
-            IF TI-TRAN = 'UB'                                           
-              IF TB-PO-QTY-X NOT = SPACE                                
-                IF TB-PO-QTY NOT NUMERIC                                
-                  MOVE 'E' TO TRANS-STATUS                              
-                  MOVE ALL '*' TO P-ORD-QTY-X OF ERR-DTL                
-                  MOVE TB-PO-QTY-X TO P-ORD-QTY-X OF PRT-DTL            
-                END-IF                                                  
-              END-IF                                                    
-              IF TB-PO-AMT-X NOT = SPACE                                
-                IF TB-PO-AMT NOT NUMERIC                                
-                  MOVE 'E' TO TRANS-STATUS                              
-                  MOVE ALL '*' TO P-ORD-AMT-X OF ERR-DTL                
-                  MOVE TB-PO-AMT-X TO P-ORD-AMT-X OF PRT-DTL            
-                END-IF                                                  
-              END-IF                                                    
-              IF TB-PRTY NOT = SPACE                                    
-                IF NOT (TB-PRTY = '1' OR '2' OR '3')                    
-                  MOVE 'E' TO TRANS-STATUS                              
-                  MOVE '*' TO P-PRTY-CD OF ERR-DTL                      
-                  MOVE TB-PRTY TO P-PRTY-CD OF PRT-DTL                  
-                END-IF                                                  
-              END-IF                                                    
-            END-IF                                                      
-            IF TI-TRAN = 'UA'                                           
+        P100-VALIDATE.
+            MOVE SPACE TO TRANS-STATUS
+            MOVE SPACES TO WS-ERR-REASON
+            MOVE 1 TO WS-REASON-PTR
+            IF TI-TRAN = 'A '
+              IF TB-DESCR = SPACE
+                MOVE 'E'  TO TRANS-STATUS
+                MOVE ALL '*' TO P-DESCR OF ERR-DTL
+                MOVE 'DQ' TO WS-REASON-CD
+                PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-IF
+              IF TB-PO-QTY NOT NUMERIC
+                MOVE 'E' TO TRANS-STATUS
+                MOVE ALL '*' TO P-ORD-QTY-X OF ERR-DTL
+                MOVE TB-PO-QTY TO P-ORD-QTY-X OF PRT-DTL
+                MOVE 'QN' TO WS-REASON-CD
+                PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-IF
+              IF TB-PO-AMT NOT NUMERIC
+                MOVE 'E' TO TRANS-STATUS
+                MOVE ALL '*' TO P-ORD-QTY-X OF ERR-DTL
+                MOVE TB-PO-AMT-X TO P-ORD-QTY-X OF PRT-DTL
+                MOVE 'AN' TO WS-REASON-CD
+                PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-IF
+              IF NOT (TB-PRTY = '1' OR '2' OR '3')
+                MOVE 'E' TO TRANS-STATUS
+                MOVE '*' TO P-PRTY-CD OF ERR-DTL
+                MOVE TB-PRTY TO P-PRTY-CD OF PRT-DTL
+                MOVE 'PR' TO WS-REASON-CD
+                PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-IF
+              MOVE TB-CUST-NO TO CM-CUST-NO
+              READ CUST-FILE
+                INVALID KEY
+                  MOVE 'E' TO TRANS-STATUS
+                  MOVE ALL '*' TO P-CUST-NO OF ERR-DTL
+                  MOVE TB-CUST-NO TO P-CUST-NO OF PRT-DTL
+                  MOVE 'CN' TO WS-REASON-CD
+                  PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-READ
+            END-IF
+            IF TI-TRAN = 'UB'
+              IF TB-PO-QTY-X NOT = SPACE
+                IF TB-PO-QTY NOT NUMERIC
+                  MOVE 'E' TO TRANS-STATUS
+                  MOVE ALL '*' TO P-ORD-QTY-X OF ERR-DTL
+                  MOVE TB-PO-QTY-X TO P-ORD-QTY-X OF PRT-DTL
+                  MOVE 'QN' TO WS-REASON-CD
+                  PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+                END-IF
+              END-IF
+              IF TB-PO-AMT-X NOT = SPACE
+                IF TB-PO-AMT NOT NUMERIC
+                  MOVE 'E' TO TRANS-STATUS
+                  MOVE ALL '*' TO P-ORD-AMT-X OF ERR-DTL
+                  MOVE TB-PO-AMT-X TO P-ORD-AMT-X OF PRT-DTL
+                  MOVE 'AN' TO WS-REASON-CD
+                  PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+                END-IF
+              END-IF
+              IF TB-PRTY NOT = SPACE
+                IF NOT (TB-PRTY = '1' OR '2' OR '3')
+                  MOVE 'E' TO TRANS-STATUS
+                  MOVE '*' TO P-PRTY-CD OF ERR-DTL
+                  MOVE TB-PRTY TO P-PRTY-CD OF PRT-DTL
+                  MOVE 'PR' TO WS-REASON-CD
+                  PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+                END-IF
+              END-IF
+            END-IF
+            IF TI-TRAN = 'RP'
+              IF TB-CUST-NO = SPACES AND TB-ORDR-TYPE = SPACES
+                MOVE 'E' TO TRANS-STATUS
+                MOVE ALL '*' TO P-CUST-NO OF ERR-DTL
+                MOVE 'CQ' TO WS-REASON-CD
+                PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-IF
+              IF NOT (TB-PRTY = '1' OR '2' OR '3')
+                MOVE 'E' TO TRANS-STATUS
+                MOVE '*' TO P-PRTY-CD OF ERR-DTL
+                MOVE TB-PRTY TO P-PRTY-CD OF PRT-DTL
+                MOVE 'PR' TO WS-REASON-CD
+                PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
+              END-IF
+            END-IF
+            IF TI-TRAN = 'UA'
               IF TA-UNITS-STARTED-X NOT = SPACE                         
                 IF TA-UNITS-STARTED NOT NUMERIC                         
                   MOVE 'E' TO TRANS-STATUS                              
                   MOVE ALL '*' TO P-UNIT-STRT-X OF ERR-DTL              
                   MOVE TA-UNITS-STARTED-X TO P-UNIT-STRT-X OF PRT-DTL   
+                  MOVE 'SN' TO WS-REASON-CD
+                  PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
                 END-IF                                                  
               END-IF                                                    
               IF TA-UNITS-COMPL-X NOT = SPACE                           
@@ -367,12 +608,33 @@
                   MOVE 'E' TO TRANS-STATUS                              
                   MOVE ALL '*' TO P-UNIT-COMP-X OF ERR-DTL              
                   MOVE TA-UNITS-COMPL-X TO P-UNIT-COMP-X OF PRT-DTL     
+                  MOVE 'CP' TO WS-REASON-CD
+                  PERFORM P110-ADD-REASON THRU P110-ADD-REASON-EXIT
                 END-IF                                                  
-              END-IF                                                    
-            END-IF                                                      
-            MOVE 'V' TO TRANS-STATUS                                    
-            EXIT.                                                       
-        P300-PROCESS.                                                   
+              END-IF
+            END-IF
+            IF NOT TRAN-ERR
+              MOVE 'V' TO TRANS-STATUS
+            END-IF
+            EXIT.
+
+        P110-ADD-REASON.
+            IF WS-REASON-PTR > 1
+              STRING ',' DELIMITED BY SIZE
+                  WS-REASON-CD DELIMITED BY SIZE
+                  INTO WS-ERR-REASON
+                  WITH POINTER WS-REASON-PTR
+              END-STRING
+            ELSE
+              STRING WS-REASON-CD DELIMITED BY SIZE
+                  INTO WS-ERR-REASON
+                  WITH POINTER WS-REASON-PTR
+              END-STRING
+            END-IF.
+        P110-ADD-REASON-EXIT.
+            EXIT.
+
+        P300-PROCESS.
             MOVE SPACE TO PRT-DTL                                       
             MOVE TI-ORDR-NO TO P-ORD-NUM OF PRT-DTL                     
             IF TI-TRAN = 'UB'                                           
@@ -427,26 +689,13 @@
                 MOVE 0 TO ACTUAL-ORDER-QUANTITY                         
                 MOVE 0 TO TOTAL-SCRAP-QUANTITY                          
                 MOVE 0 TO ORDER-STATUS                                  
-                MOVE 0 TO NUMBER-UNITS-STARTED(1)                       
-                MOVE 0 TO NUMBER-UNITS-COMPLETED(1)                     
-                MOVE 0 TO PERCENTAGE-STARTED(1)                         
-                MOVE 0 TO PERCENTAGE-COMPLETE(1)                        
-                MOVE 0 TO NUMBER-UNITS-STARTED(2)                       
-                MOVE 0 TO NUMBER-UNITS-COMPLETED(2)                     
-                MOVE 0 TO PERCENTAGE-STARTED(2)                         
-                MOVE 0 TO PERCENTAGE-COMPLETE(2)                        
-                MOVE 0 TO NUMBER-UNITS-STARTED(3)                       
-                MOVE 0 TO NUMBER-UNITS-COMPLETED(3)                     
-                MOVE 0 TO PERCENTAGE-STARTED(3)                         
-                MOVE 0 TO PERCENTAGE-COMPLETE(3)                        
-                MOVE 0 TO NUMBER-UNITS-STARTED(4)                       
-                MOVE 0 TO NUMBER-UNITS-COMPLETED(4)                     
-                MOVE 0 TO PERCENTAGE-STARTED(4)                         
-                MOVE 0 TO PERCENTAGE-COMPLETE(4)                        
-                MOVE 0 TO NUMBER-UNITS-STARTED(5)                       
-                MOVE 0 TO NUMBER-UNITS-COMPLETED(5)                     
-                MOVE 0 TO PERCENTAGE-STARTED(5)                         
-                MOVE 0 TO PERCENTAGE-COMPLETE(5)                        
+                PERFORM VARYING WS-WK-IDX FROM 1 BY 1
+                    UNTIL WS-WK-IDX > 13
+                  MOVE 0 TO NUMBER-UNITS-STARTED(WS-WK-IDX)
+                  MOVE 0 TO NUMBER-UNITS-COMPLETED(WS-WK-IDX)
+                  MOVE 0 TO PERCENTAGE-STARTED(WS-WK-IDX)
+                  MOVE 0 TO PERCENTAGE-COMPLETE(WS-WK-IDX)
+                END-PERFORM
                 MOVE TI-ORDR-NO TO ORDER-ROOT-KEY                       
                 MOVE TI-ORDR-NO TO SSA-1-KEY                            
                 MOVE TB-CUST-NO TO CUSTOMER-NUMBER                      
@@ -530,11 +779,104 @@
                 ELSE                                                    
                   MOVE 'CHANGED' TO P-ACT OF PRT-DTL                    
                 END-IF                                                  
-                PERFORM P500-REPORT                                     
-              END-IF                                                    
-            END-IF                                                      
-            EXIT.                                                       
-        P500-REPORT.                                                    
+                PERFORM P500-REPORT
+              END-IF
+              IF TI-TRAN = 'OX'
+                PERFORM P340-OVER-PROD-SCAN THRU P340-OVER-PROD-EXIT
+              END-IF
+              IF TI-TRAN = 'RP'
+                PERFORM P350-REPRIORITIZE THRU P350-REPRIORITIZE-EXIT
+              END-IF
+              IF TI-TRAN = 'Q ' AND EXTRACT-ON
+                  AND (WS-SEL-CUST = SPACES
+                       OR WS-SEL-CUST = CUSTOMER-NUMBER)
+                  AND (WS-SEL-TYPE = SPACES
+                       OR WS-SEL-TYPE = ORDER-TYPE)
+                  AND (WS-SEL-STATUS = 0
+                       OR WS-SEL-STATUS = ORDER-STATUS)
+                PERFORM P360-EXTRACT-WRITE THRU P360-EXTRACT-EXIT
+              END-IF
+            END-IF
+            EXIT.
+        P340-OVER-PROD-SCAN.
+            MOVE 0 TO WS-OVRP-CNT
+            MOVE 'GU  ' TO ACTION
+            CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA, SSA-2
+            MOVE 'GN  ' TO ACTION
+            PERFORM P341-OVER-PROD-STEP THRU P341-OVER-PROD-STEP-EXIT
+                UNTIL DBSTATUS NOT = SPACE
+            MOVE SPACES TO PRT-DTL
+            MOVE 'OVEXP' TO P-TRANS OF PRT-DTL
+            MOVE WS-OVRP-CNT TO P-ORD-QTY OF PRT-DTL
+            MOVE 'WRITTEN' TO P-ACT OF PRT-DTL
+            PERFORM P700-PRINT.
+        P340-OVER-PROD-EXIT.
+            EXIT.
+        P341-OVER-PROD-STEP.
+            IF (ACTUAL-ORDER-QUANTITY + TOTAL-SCRAP-QUANTITY) >
+                PLANNED-ORDER-QUANTITY
+              PERFORM P346-OVER-PROD-WRITE THRU P346-OVER-PROD-EXIT
+            END-IF
+            CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA, SSA-2.
+        P341-OVER-PROD-STEP-EXIT.
+            EXIT.
+        P346-OVER-PROD-WRITE.
+            MOVE SPACES TO OVRP-REC
+            MOVE ORDER-ROOT-KEY TO OP-ORDR-NO
+            MOVE ORDER-DESCRIPTION TO OP-DESCR
+            MOVE PLANNED-ORDER-QUANTITY TO OP-PLANNED-QTY
+            MOVE ACTUAL-ORDER-QUANTITY TO OP-ACTUAL-QTY
+            MOVE TOTAL-SCRAP-QUANTITY TO OP-SCRAP-QTY
+            WRITE OVRP-REC
+            ADD 1 TO WS-OVRP-CNT.
+        P346-OVER-PROD-EXIT.
+            EXIT.
+        P350-REPRIORITIZE.
+            MOVE 0 TO WS-REPRI-CNT
+            MOVE 'GU  ' TO ACTION
+            CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA, SSA-2
+            MOVE 'GN  ' TO ACTION
+            PERFORM P351-REPRI-STEP THRU P351-REPRI-STEP-EXIT
+                UNTIL DBSTATUS NOT = SPACE
+            MOVE SPACES TO PRT-DTL
+            MOVE 'REPRI' TO P-TRANS OF PRT-DTL
+            MOVE WS-REPRI-CNT TO P-ORD-QTY OF PRT-DTL
+            MOVE 'CHANGED' TO P-ACT OF PRT-DTL
+            PERFORM P700-PRINT.
+        P350-REPRIORITIZE-EXIT.
+            EXIT.
+        P351-REPRI-STEP.
+            IF (TB-CUST-NO = SPACES OR CUSTOMER-NUMBER = TB-CUST-NO)
+                AND (TB-ORDR-TYPE = SPACES
+                     OR ORDER-TYPE = TB-ORDR-TYPE)
+              MOVE TB-PRTY TO PRIORITY-CODE
+              MOVE 'REPL' TO ACTION
+              CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA
+              IF DBSTATUS NOT = SPACE
+                PERFORM P900-IMS-ERR
+              ELSE
+                ADD 1 TO WS-REPRI-CNT
+              END-IF
+              MOVE 'GN  ' TO ACTION
+            END-IF
+            CALL 'CBLTDLI' USING ACTION, DBPCB, ORDER-ROOT-DATA, SSA-2.
+        P351-REPRI-STEP-EXIT.
+            EXIT.
+        P360-EXTRACT-WRITE.
+            MOVE SPACES TO EXTR-REC
+            MOVE ORDER-ROOT-KEY TO EX-ORDR-NO
+            MOVE CUSTOMER-NUMBER TO EX-CUST-NO
+            MOVE ORDER-DESCRIPTION TO EX-DESCR
+            MOVE ORDER-TYPE TO EX-ORDR-TYPE
+            MOVE PLANNED-ORDER-QUANTITY TO EX-PLANNED-QTY
+            MOVE PLANNED-ORDER-AMOUNT TO EX-PLANNED-AMT
+            MOVE ACTUAL-ORDER-QUANTITY TO EX-ACTUAL-QTY
+            MOVE ORDER-STATUS TO EX-ORD-STATUS
+            MOVE PRIORITY-CODE TO EX-PRTY
+            WRITE EXTR-REC.
+        P360-EXTRACT-EXIT.
+            EXIT.
+        P500-REPORT.
             IF (CUR-LINE-CNT + 5) > MAX-LINES                           
               MOVE H1 TO RPT-REC                                        
               PERFORM P750-PRINT                                        
@@ -564,7 +906,7 @@
                 MOVE W-DATE-FMT TO P-DATE-L OF PRT-DTL                  
               PERFORM P700-PRINT                                        
               PERFORM VARYING LOGICAL-LINE FROM 1 BY 1                  
-                  UNTIL LOGICAL-LINE > 5                                
+                  UNTIL LOGICAL-LINE > 13
                 IF NUMBER-UNITS-STARTED (LOGICAL-LINE) > 0              
                   MOVE SPACES TO PRT-DTL                                
                   MOVE SPACES TO ERR-DTL                                
@@ -667,8 +1009,10 @@
             EXIT.                                                       
         P810-ERR-PRINT.                                                 
             MOVE ERR-DTL TO ERR-REC                                     
+            MOVE WS-ERR-REASON TO E-REASON-CDS
             PERFORM P850-ERR-PRINT                                      
             MOVE SPACES TO ERR-DTL                                       
+            MOVE SPACES TO WS-ERR-REASON
             EXIT.                                                        
         P850-ERR-PRINT.                                                  
             MOVE 1 TO ADV-LINES                                          
@@ -684,14 +1028,66 @@
             WRITE ERR-REC AFTER ADVANCING ADV-LINES                      
             ADD ADV-LINES TO ERR-LINE-CNT                                
             EXIT.                                                        
-        P900-IMS-ERR.                                                    
-            DISPLAY 'IMS ERROR DBD: ' DBD-NAME 'DBSTATUS: ' DBSTATUS     
-            DISPLAY '   SEG-LEVEL: ' SEG-LEVEL ' PROCOPTIONS: '          
-               PROC-OPTIONS                                              
-            DISPLAY '   SEG-NAME-FB: '                                   
-               SEG-NAME-FB                                               
+        P999-TRAILER.
+            MOVE H1-T TO RPT-REC
+            MOVE '0' TO R-CC
+            PERFORM P750-PRINT
+            MOVE SPACES TO TRL-DTL
+            MOVE '0' TO T-CC
+            MOVE 'TRANSACTIONS READ' TO T-LABEL
+            MOVE WS-INPUT-CNT TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE '1' TO T-CC
+            MOVE 'ORDERS ADDED (A)' TO T-LABEL
+            MOVE WS-TOT-ADD TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE 'ORDERS UPDATED - BASE (UB)' TO T-LABEL
+            MOVE WS-TOT-UPD-BASE TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE 'ORDERS UPDATED - ACTIVITY (UA)' TO T-LABEL
+            MOVE WS-TOT-UPD-ACT TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE 'ORDERS DELETED (D)' TO T-LABEL
+            MOVE WS-TOT-DEL TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE 'ORDERS QUERIED (Q)' TO T-LABEL
+            MOVE WS-TOT-QRY TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE 'OTHER TRANSACTION TYPES' TO T-LABEL
+            MOVE WS-TOT-OTHER TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            MOVE 'TRANSACTIONS REJECTED IN ERROR' TO T-LABEL
+            MOVE WS-TOT-ERRORS TO T-COUNT
+            MOVE TRL-DTL TO RPT-REC
+            PERFORM P750-PRINT
+            EXIT.
+        P900-IMS-ERR.
+            DISPLAY 'IMS ERROR DBD: ' DBD-NAME 'DBSTATUS: ' DBSTATUS
+            DISPLAY '   SEG-LEVEL: ' SEG-LEVEL ' PROCOPTIONS: '
+               PROC-OPTIONS
+            DISPLAY '   SEG-NAME-FB: '
+               SEG-NAME-FB
             DISPLAY '   LENGTH-FB-KEY: ' LENGTH-FB-KEY ' NUM SENS SEGS:'
-               NUMB-SENS-SEGS                                            
-            DISPLAY '   KEY-FB-AREA: ' KEY-FB-AREA                       
-            DISPLAY '   SSA: ' SSA-1                                     
-            EXIT.                                                        
\ No newline at end of file
+               NUMB-SENS-SEGS
+            DISPLAY '   KEY-FB-AREA: ' KEY-FB-AREA
+            DISPLAY '   SSA: ' SSA-1
+            MOVE SPACES TO ERR-REC
+            MOVE '0' TO E-CC
+            STRING TI-TRAN ' ' TI-ORDR-NO DELIMITED BY SIZE
+                INTO E-TRAN-ID
+            END-STRING
+            STRING 'IMS ERROR - ACTION: ' ACTION
+                ' DBSTATUS: ' DBSTATUS
+                ' DBD: ' DBD-NAME
+                DELIMITED BY SIZE
+                INTO E-MESSAGE
+            END-STRING
+            PERFORM P850-ERR-PRINT
+            EXIT.
\ No newline at end of file
