@@ -1,9 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. POKER-HANDS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POKER-IN ASSIGN TO "POKERIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-IN.
+           SELECT POKER-OUT ASSIGN TO "POKEROUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-OUT.
        DATA DIVISION.
+       FILE SECTION.
+       FD POKER-IN.
+       01 POKER-IN-REC.
+          05 IN-CARD-VALUE PIC 9(02) OCCURS 6 TIMES.
+          05 IN-CARD-SUIT PIC X(01) OCCURS 6 TIMES.
+       FD POKER-OUT.
+       01 POKER-OUT-REC PIC X(100).
        WORKING-STORAGE SECTION.
-       01 CARD-TABLE VALUE SPACES.
-          05 CARD-VALUE PIC X(1) OCCURS 6 TIMES.
+      *    Card rank is carried as a two-digit numeric value (2-10
+      *    for the pip cards, 11=J, 12=Q, 13=K, 14=A) rather than a
+      *    single letter code, so ordering and straight detection can
+      *    be done with ordinary arithmetic. Rank 00 marks a joker.
+       01 CARD-TABLE VALUE ZEROS.
+          05 CARD-VALUE PIC 9(02) OCCURS 6 TIMES.
           05 CARD-SUIT PIC X(1) OCCURS 6 TIMES.
        01 HAND-RANKING PIC X(20) VALUE SPACES.
        01 HAND-COUNTS VALUE ZEROS.
@@ -17,23 +37,62 @@
           05 I PIC 9(1).
           05 J PIC 9(1).
           05 K PIC 9(1).
+          05 START-J PIC 9(1).
+          05 WILD-SLOT PIC 9(1).
        01 TEMPORARY VALUE ZEROS.
-          05 TEMP-VALUE PIC X(1).
+          05 TEMP-VALUE PIC 9(02).
           05 TEMP-SUIT PIC X(1).
+          05 TEMP-COUNT PIC 9(1).
+       01 SCORE-ORDER VALUE ZEROS.
+          05 RANK-COUNT PIC 9(1) OCCURS 6 TIMES.
+       01 WILDCARD-ASSIGN VALUE ZEROS.
+          05 MATCH-TARGET PIC 9(1).
+          05 MATCH-VALUE PIC 9(02).
+       01 WILD-COUNT PIC 9(1) VALUE ZERO.
+       01 REAL-COUNT PIC 9(1) VALUE ZERO.
+       01 CATEGORY-CODE PIC 9(2) VALUE ZERO.
+       01 HAND-SCORE PIC 9(14) VALUE ZERO.
+       01 BEST-SCORE PIC 9(14) VALUE ZERO.
+       01 BEST-HAND-NUM PIC 9(3) VALUE ZERO.
+       01 HAND-NUM PIC 9(3) VALUE ZERO.
+       01 RUN-MODE PIC X VALUE 'I'.
+          88 RUN-MODE-INTERACTIVE VALUE 'I'.
+          88 RUN-MODE-BATCH VALUE 'B'.
+       01 FS-IN PIC 9(02).
+          88 FS-IN-OK VALUE 0.
+          88 FS-IN-EOF VALUE 10.
+       01 FS-OUT PIC 9(02).
+          88 FS-OUT-OK VALUE 0.
+       01 WS-EOF PIC X VALUE 'N'.
+          88 WS-IS-EOF VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-SECTION.
-           ACCEPT CARD-TABLE
+           DISPLAY "Enter mode (I=Interactive, B=Batch): "
+           ACCEPT RUN-MODE
+           IF RUN-MODE-BATCH
+              PERFORM BATCH-SECTION
+           ELSE
+              ACCEPT CARD-TABLE
+              PERFORM EVALUATE-HAND
+              DISPLAY HAND-RANKING
+           END-IF
+           STOP RUN.
+
+       EVALUATE-HAND SECTION.
+           MOVE ZERO TO STRAIGHT-FLAG FLUSH-FLAG
            PERFORM SORT-CARDS
+           PERFORM COUNT-WILDCARDS
            PERFORM COUNT-HANDS
            PERFORM CHECK-STRAIGHT
            PERFORM CHECK-FLUSH
+           PERFORM APPLY-WILDCARDS
            PERFORM DETERMINE-RANKING
-           DISPLAY HAND-RANKING
-           STOP RUN.
-       
+           PERFORM COMPUTE-HAND-SCORE.
+
        SORT-CARDS SECTION.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-              PERFORM VARYING J FROM I + 1 BY 1 UNTIL J > 6
+              COMPUTE START-J = I + 1
+              PERFORM VARYING J FROM START-J BY 1 UNTIL J > 6
                  IF CARD-VALUE (I) < CARD-VALUE (J)
                     MOVE CARD-VALUE (I) TO TEMP-VALUE
                     MOVE CARD-SUIT (I) TO TEMP-SUIT
@@ -44,64 +103,269 @@
                  END-IF
               END-PERFORM
            END-PERFORM.
-       
+
+       COUNT-WILDCARDS SECTION.
+      *    Jokers (rank 00) sort to the tail since 00 is the lowest
+      *    possible rank, so the first REAL-COUNT positions are always
+      *    the real cards.
+           MOVE ZERO TO WILD-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
+              IF CARD-VALUE (I) = ZERO
+                 ADD 1 TO WILD-COUNT
+              END-IF
+           END-PERFORM
+           COMPUTE REAL-COUNT = 6 - WILD-COUNT.
+
        COUNT-HANDS SECTION.
+      *    Tally each distinct rank once, at its first (highest-sorted)
+      *    card, and bucket it by how many cards share that rank. This
+      *    avoids double-counting a rank that appears in more than one
+      *    pairwise match (e.g. three-of-a-kind's middle card).
+           MOVE ZERO TO PAIR-COUNT THREE-COUNT FOUR-COUNT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-              PERFORM VARYING J FROM I + 1 BY 1 UNTIL J > 6
-                 IF CARD-VALUE (I) = CARD-VALUE (J)
-                    ADD 1 TO K
-                 END-IF
-              END-PERFORM
-              EVALUATE K
-                 WHEN ZERO CONTINUE
-                 WHEN ONE ADD 1 TO PAIR-COUNT
-                 WHEN TWO ADD -1 TO PAIR-COUNT ADD 1 TO THREE-COUNT
-                 WHEN THREE ADD -2 TO PAIR-COUNT 
-                 ADD -1 TO THREE-COUNT ADD 1 TO FOUR-COUNT
-              END-EVALUATE
               MOVE ZERO TO K
+              IF CARD-VALUE (I) NOT = ZERO
+                 AND (I = 1 OR CARD-VALUE (I) NOT = CARD-VALUE (I - 1))
+                 COMPUTE START-J = I + 1
+                 PERFORM VARYING J FROM START-J BY 1 UNTIL J > 6
+                    IF CARD-VALUE (J) = CARD-VALUE (I)
+                       ADD 1 TO K
+                    END-IF
+                 END-PERFORM
+                 EVALUATE K
+                    WHEN ZERO CONTINUE
+                    WHEN 1 ADD 1 TO PAIR-COUNT
+                    WHEN 2 ADD 1 TO THREE-COUNT
+                    WHEN 3 ADD 1 TO FOUR-COUNT
+                 END-EVALUATE
+              END-IF
            END-PERFORM.
-       
+
        CHECK-STRAIGHT SECTION.
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
-              IF CARD-VALUE (I) NOT = CARD-VALUE (I - 1) + 1 
-              AND NOT (CARD-VALUE (I) = "A" 
-              AND CARD-VALUE (I - 1) = "5")
-                 EXIT SECTION
+      *    Sorted descending, so a straight runs C(i-1) = C(i) + 1,
+      *    with a special case for the ace-low wheel (A,5,4,3,2).
+           IF WILD-COUNT = ZERO
+              PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
+                 IF CARD-VALUE (I - 1) NOT = CARD-VALUE (I) + 1
+                 AND NOT (I = 2 AND CARD-VALUE (1) = 14
+                 AND CARD-VALUE (2) = 5)
+                    EXIT SECTION
+                 END-IF
+              END-PERFORM
+              MOVE 1 TO STRAIGHT-FLAG
+           ELSE
+      *       With jokers in play, a straight only needs the real
+      *       cards to be distinct and to fit within a five-rank
+      *       window; the jokers fill whatever ranks are missing.
+              IF PAIR-COUNT = ZERO AND THREE-COUNT = ZERO
+              AND FOUR-COUNT = ZERO AND REAL-COUNT > ZERO
+              AND CARD-VALUE (1) - CARD-VALUE (REAL-COUNT) <= 5
+                 MOVE 1 TO STRAIGHT-FLAG
               END-IF
-           END-PERFORM
-           MOVE ONE TO STRAIGHT-FLAG.
-       
+           END-IF.
+
        CHECK-FLUSH SECTION.
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
-              IF CARD-SUIT (I) NOT = CARD-SUIT (I - 1)
-                 EXIT SECTION
+           IF WILD-COUNT = ZERO
+              PERFORM VARYING I FROM 2 BY 1 UNTIL I > 6
+                 IF CARD-SUIT (I) NOT = CARD-SUIT (I - 1)
+                    EXIT SECTION
+                 END-IF
+              END-PERFORM
+              MOVE 1 TO FLUSH-FLAG
+           ELSE
+      *       A joker can stand in for whatever suit the real cards
+      *       already share.
+              IF REAL-COUNT > 1
+                 PERFORM VARYING I FROM 2 BY 1 UNTIL I > REAL-COUNT
+                    IF CARD-SUIT (I) NOT = CARD-SUIT (I - 1)
+                       EXIT SECTION
+                    END-IF
+                 END-PERFORM
               END-IF
-           END-PERFORM
-           MOVE ONE TO FLUSH-FLAG.
-       
+              MOVE 1 TO FLUSH-FLAG
+           END-IF.
+
+       APPLY-WILDCARDS SECTION.
+      *    Remaining jokers (not already used for a straight or a
+      *    flush above) upgrade the best pairing hand in hand:
+      *    a pair becomes three of a kind, three becomes four. Each
+      *    joker's own card value is set to the rank it is joining so
+      *    it carries that rank's weight into the hand score, instead
+      *    of scoring as a zero.
+           MOVE REAL-COUNT TO WILD-SLOT
+           PERFORM WILD-COUNT TIMES
+              ADD 1 TO WILD-SLOT
+              EVALUATE TRUE
+                 WHEN THREE-COUNT NOT = ZERO
+                    SUBTRACT 1 FROM THREE-COUNT
+                    ADD 1 TO FOUR-COUNT
+                    MOVE 3 TO MATCH-TARGET
+                    PERFORM FIND-GROUP-VALUE
+                    MOVE MATCH-VALUE TO CARD-VALUE (WILD-SLOT)
+                 WHEN PAIR-COUNT NOT = ZERO
+                    SUBTRACT 1 FROM PAIR-COUNT
+                    ADD 1 TO THREE-COUNT
+                    MOVE 2 TO MATCH-TARGET
+                    PERFORM FIND-GROUP-VALUE
+                    MOVE MATCH-VALUE TO CARD-VALUE (WILD-SLOT)
+                 WHEN OTHER
+                    ADD 1 TO PAIR-COUNT
+                    MOVE CARD-VALUE (1) TO CARD-VALUE (WILD-SLOT)
+              END-EVALUATE
+           END-PERFORM.
+
+       FIND-GROUP-VALUE SECTION.
+      *    Locates the rank of a card group with exactly MATCH-TARGET
+      *    members, so APPLY-WILDCARDS can graft a joker onto that
+      *    rank when upgrading a pair or three of a kind. Scans the
+      *    full hand (not just the real cards) so a second joker can
+      *    find a group an earlier joker already joined.
+           MOVE ZERO TO MATCH-VALUE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
+              IF CARD-VALUE (I) NOT = ZERO
+              AND (I = 1 OR CARD-VALUE (I) NOT = CARD-VALUE (I - 1))
+                 MOVE ZERO TO K
+                 PERFORM VARYING J FROM 1 BY 1 UNTIL J > 6
+                    IF CARD-VALUE (J) = CARD-VALUE (I)
+                       ADD 1 TO K
+                    END-IF
+                 END-PERFORM
+                 IF K = MATCH-TARGET
+                    MOVE CARD-VALUE (I) TO MATCH-VALUE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
        DETERMINE-RANKING SECTION.
-           EVALUATE TRUE 
-              WHEN STRAIGHT-FLAG = ONE AND FLUSH-FLAG = ONE 
-              AND CARD-VALUE (6) = "A"
-                 MOVE "ROYAL FLUSH" TO HAND-RANKING 
-              WHEN STRAIGHT-FLAG = ONE AND FLUSH-FLAG = ONE 
-                 MOVE "STRAIGHT FLUSH" TO HAND-RANKING 
-              WHEN FOUR-COUNT = ONE 
-                 MOVE "FOUR OF A KIND" TO HAND-RANKING 
-              WHEN THREE-COUNT = ONE AND PAIR-COUNT = ONE 
-                 MOVE "FULL HOUSE" TO HAND-RANKING 
-              WHEN FLUSH-FLAG = ONE 
-                 MOVE "FLUSH" TO HAND-RANKING 
-              WHEN STRAIGHT-FLAG = ONE 
-                 MOVE "STRAIGHT" TO HAND-RANKING 
-              WHEN THREE-COUNT = ONE 
-                 MOVE "THREE OF A KIND" TO HAND-RANKING 
-              WHEN PAIR-COUNT = TWO 
-                 MOVE "TWO PAIR" TO HAND-RANKING 
-              WHEN PAIR-COUNT = ONE 
-                 MOVE "ONE PAIR" TO HAND-RANKING 
-              WHEN OTHER 
+           EVALUATE TRUE
+              WHEN STRAIGHT-FLAG = 1 AND FLUSH-FLAG = 1
+              AND CARD-VALUE (1) = 14
+                 MOVE "ROYAL FLUSH" TO HAND-RANKING
+              WHEN STRAIGHT-FLAG = 1 AND FLUSH-FLAG = 1
+                 MOVE "STRAIGHT FLUSH" TO HAND-RANKING
+              WHEN FOUR-COUNT = 1
+                 MOVE "FOUR OF A KIND" TO HAND-RANKING
+              WHEN THREE-COUNT = 1 AND PAIR-COUNT = 1
+                 MOVE "FULL HOUSE" TO HAND-RANKING
+              WHEN FLUSH-FLAG = 1
+                 MOVE "FLUSH" TO HAND-RANKING
+              WHEN STRAIGHT-FLAG = 1
+                 MOVE "STRAIGHT" TO HAND-RANKING
+              WHEN THREE-COUNT = 1
+                 MOVE "THREE OF A KIND" TO HAND-RANKING
+              WHEN PAIR-COUNT = 2
+                 MOVE "TWO PAIR" TO HAND-RANKING
+              WHEN PAIR-COUNT = 1
+                 MOVE "ONE PAIR" TO HAND-RANKING
+              WHEN OTHER
                  MOVE "HIGH CARD" TO HAND-RANKING
            END-EVALUATE.
-       
\ No newline at end of file
+
+       ORDER-CARDS-FOR-SCORE SECTION.
+      *    Reorders the hand so the category-defining ranks (the
+      *    cards making up the pair/trips/quad) are weighted ahead of
+      *    unrelated kickers, so e.g. three eights with an ace kicker
+      *    scores below three queens with a low kicker.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
+              MOVE ZERO TO RANK-COUNT (I)
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 6
+                 IF CARD-VALUE (J) = CARD-VALUE (I)
+                 AND CARD-VALUE (I) NOT = ZERO
+                    ADD 1 TO RANK-COUNT (I)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+              COMPUTE START-J = I + 1
+              PERFORM VARYING J FROM START-J BY 1 UNTIL J > 6
+                 IF RANK-COUNT (J) > RANK-COUNT (I)
+                 OR (RANK-COUNT (J) = RANK-COUNT (I)
+                     AND CARD-VALUE (J) > CARD-VALUE (I))
+                    MOVE CARD-VALUE (I) TO TEMP-VALUE
+                    MOVE CARD-SUIT (I) TO TEMP-SUIT
+                    MOVE RANK-COUNT (I) TO TEMP-COUNT
+                    MOVE CARD-VALUE (J) TO CARD-VALUE (I)
+                    MOVE CARD-SUIT (J) TO CARD-SUIT (I)
+                    MOVE RANK-COUNT (J) TO RANK-COUNT (I)
+                    MOVE TEMP-VALUE TO CARD-VALUE (J)
+                    MOVE TEMP-SUIT TO CARD-SUIT (J)
+                    MOVE TEMP-COUNT TO RANK-COUNT (J)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       COMPUTE-HAND-SCORE SECTION.
+      *    A single comparable score: the hand category dominates,
+      *    and the reordered card ranks break ties between hands of
+      *    the same category, with category-defining ranks weighted
+      *    ahead of kickers.
+           PERFORM ORDER-CARDS-FOR-SCORE
+           EVALUATE HAND-RANKING
+              WHEN "ROYAL FLUSH"      MOVE 10 TO CATEGORY-CODE
+              WHEN "STRAIGHT FLUSH"   MOVE 9  TO CATEGORY-CODE
+              WHEN "FOUR OF A KIND"   MOVE 8  TO CATEGORY-CODE
+              WHEN "FULL HOUSE"       MOVE 7  TO CATEGORY-CODE
+              WHEN "FLUSH"            MOVE 6  TO CATEGORY-CODE
+              WHEN "STRAIGHT"         MOVE 5  TO CATEGORY-CODE
+              WHEN "THREE OF A KIND"  MOVE 4  TO CATEGORY-CODE
+              WHEN "TWO PAIR"         MOVE 3  TO CATEGORY-CODE
+              WHEN "ONE PAIR"         MOVE 2  TO CATEGORY-CODE
+              WHEN OTHER              MOVE 1  TO CATEGORY-CODE
+           END-EVALUATE
+           COMPUTE HAND-SCORE =
+              CATEGORY-CODE * 1000000000000
+              + CARD-VALUE (1) * 10000000000
+              + CARD-VALUE (2) * 100000000
+              + CARD-VALUE (3) * 1000000
+              + CARD-VALUE (4) * 10000
+              + CARD-VALUE (5) * 100
+              + CARD-VALUE (6).
+
+       BATCH-SECTION SECTION.
+           OPEN INPUT POKER-IN OUTPUT POKER-OUT
+           MOVE ZERO TO HAND-NUM
+           MOVE ZERO TO BEST-SCORE
+           MOVE ZERO TO BEST-HAND-NUM
+           IF NOT FS-IN-OK
+              DISPLAY "Unable to open batch hand file"
+           ELSE IF NOT FS-OUT-OK
+              DISPLAY "Unable to open batch output file"
+           ELSE
+              PERFORM READ-BATCH-HAND
+              PERFORM PROCESS-BATCH-HAND UNTIL WS-IS-EOF
+              PERFORM REPORT-BATCH-WINNER
+           END-IF
+           CLOSE POKER-IN POKER-OUT.
+
+       READ-BATCH-HAND SECTION.
+           READ POKER-IN
+              AT END
+                 MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       PROCESS-BATCH-HAND SECTION.
+           ADD 1 TO HAND-NUM
+           MOVE POKER-IN-REC TO CARD-TABLE
+           PERFORM EVALUATE-HAND
+           PERFORM WRITE-BATCH-RESULT
+           IF HAND-SCORE > BEST-SCORE
+              MOVE HAND-SCORE TO BEST-SCORE
+              MOVE HAND-NUM TO BEST-HAND-NUM
+           END-IF
+           PERFORM READ-BATCH-HAND.
+
+       WRITE-BATCH-RESULT SECTION.
+           STRING "HAND " DELIMITED BY SIZE
+                  HAND-NUM DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  HAND-RANKING DELIMITED BY SIZE
+             INTO POKER-OUT-REC
+           WRITE POKER-OUT-REC.
+
+       REPORT-BATCH-WINNER SECTION.
+           IF HAND-NUM > 1
+              STRING "WINNING HAND: " DELIMITED BY SIZE
+                     BEST-HAND-NUM DELIMITED BY SIZE
+                INTO POKER-OUT-REC
+              WRITE POKER-OUT-REC
+           END-IF.
