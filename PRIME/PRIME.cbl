@@ -1,27 +1,103 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIME.       
+       PROGRAM-ID. PRIME.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 N PIC 9(5) VALUE ZERO.
-       01 I PIC 9(5) VALUE ZERO.
+       01 N PIC 9(9) VALUE ZERO.
+       01 I PIC 9(9) VALUE ZERO.
        01 FLAG PIC X VALUE 'Y'.
+       01 RUN-MODE PIC X VALUE 'C'.
+          88 RUN-MODE-CHECK VALUE 'C'.
+          88 RUN-MODE-LIST VALUE 'L'.
+       01 CANDIDATE PIC 9(9) VALUE ZERO.
+       01 FACTOR-WORK PIC 9(9) VALUE ZERO.
+       01 FACTOR PIC 9(9) VALUE ZERO.
+       01 FACTOR-LINE PIC X(200) VALUE SPACES.
+       01 NEW-FACTOR-LINE PIC X(200) VALUE SPACES.
+       01 FACTOR-TEXT PIC Z(9)9.
+       01 FIRST-FACTOR-FLAG PIC X VALUE 'Y'.
        PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "Enter mode (C=Check a number, L=List primes): "
+           ACCEPT RUN-MODE
            DISPLAY "Enter a number: "
            ACCEPT N
-           IF N < 2 THEN
+           IF RUN-MODE-LIST THEN
+               PERFORM LIST-PRIMES
+           ELSE
+               MOVE N TO CANDIDATE
+               PERFORM CHECK-PRIME
+               IF FLAG = 'Y' THEN
+                   DISPLAY N " is a prime number."
+               ELSE
+                   DISPLAY N " is not a prime number."
+                   IF N > 1 THEN
+                       PERFORM DISPLAY-FACTORIZATION
+                   END-IF
+               END-IF
+           END-IF
+           STOP RUN.
+
+       CHECK-PRIME.
+      *    Sets FLAG to 'Y' when CANDIDATE is prime, 'N' otherwise.
+           MOVE 'Y' TO FLAG
+           IF CANDIDATE < 2 THEN
                MOVE 'N' TO FLAG
            ELSE
-               PERFORM VARYING I FROM 2 BY 1 UNTIL I * I > N 
-               OR FLAG = 'N'
-                   IF FUNCTION MOD(N,I) = ZERO THEN
+               PERFORM VARYING I FROM 2 BY 1
+                       UNTIL I * I > CANDIDATE OR FLAG = 'N'
+                   IF FUNCTION MOD(CANDIDATE, I) = ZERO THEN
                        MOVE 'N' TO FLAG
                    END-IF
                END-PERFORM
-           END-IF
-           IF FLAG = 'Y' THEN
-               DISPLAY N " is a prime number."
-           ELSE
-               DISPLAY N " is not a prime number."
-           END-IF
-           STOP RUN.
-       
\ No newline at end of file
+           END-IF.
+
+       LIST-PRIMES.
+           DISPLAY "Primes up to " N ":"
+           PERFORM VARYING CANDIDATE FROM 2 BY 1 UNTIL CANDIDATE > N
+               PERFORM CHECK-PRIME
+               IF FLAG = 'Y' THEN
+                   DISPLAY CANDIDATE
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-FACTORIZATION.
+           MOVE N TO FACTOR-WORK
+           MOVE 2 TO FACTOR
+           MOVE 'Y' TO FIRST-FACTOR-FLAG
+           MOVE SPACES TO FACTOR-LINE
+           STRING N DELIMITED BY SIZE
+                  " =" DELIMITED BY SIZE
+             INTO FACTOR-LINE
+           PERFORM UNTIL FACTOR-WORK = 1
+               IF FUNCTION MOD(FACTOR-WORK, FACTOR) = ZERO THEN
+                   MOVE FACTOR TO FACTOR-TEXT
+                   MOVE SPACES TO NEW-FACTOR-LINE
+                   IF FIRST-FACTOR-FLAG = 'Y' THEN
+                       STRING FUNCTION TRIM(FACTOR-LINE)
+                                  DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              FUNCTION TRIM(FACTOR-TEXT)
+                                  DELIMITED BY SIZE
+                         INTO NEW-FACTOR-LINE
+                         ON OVERFLOW
+                             DISPLAY "Factorization too long."
+                       END-STRING
+                       MOVE 'N' TO FIRST-FACTOR-FLAG
+                   ELSE
+                       STRING FUNCTION TRIM(FACTOR-LINE)
+                                  DELIMITED BY SIZE
+                              " x " DELIMITED BY SIZE
+                              FUNCTION TRIM(FACTOR-TEXT)
+                                  DELIMITED BY SIZE
+                         INTO NEW-FACTOR-LINE
+                         ON OVERFLOW
+                             DISPLAY "Factorization too long."
+                       END-STRING
+                   END-IF
+                   MOVE NEW-FACTOR-LINE TO FACTOR-LINE
+                   DIVIDE FACTOR-WORK BY FACTOR GIVING FACTOR-WORK
+               ELSE
+                   ADD 1 TO FACTOR
+               END-IF
+           END-PERFORM
+           DISPLAY FACTOR-LINE.
