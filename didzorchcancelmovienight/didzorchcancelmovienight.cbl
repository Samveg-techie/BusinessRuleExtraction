@@ -4,17 +4,37 @@
       *Is it saturday, and did Zorch cancel movie night again?
 
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZORCH-HIST ASSIGN TO "ZORCHIST"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-HIST.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ZORCH-HIST.
+       01 HIST-REC.
+          05 HIST-YEAR PIC 9(4).
+          05 HIST-OUTCOME PIC A(1).
+
        WORKING-STORAGE SECTION.
        01 TODAY PIC 9(1) VALUE ZERO.
        01 USER-INPUT PIC A(1) VALUE SPACE.
        01 INPUT-RESULT PIC A(1) VALUE SPACE.
        01 ISMOVIENIGHT PIC A(1) VALUE "y".
        01 ISCANCELLED PIC A(1) VALUE "y".
-       
+       01 FS-HIST PIC 9(02).
+          88 FS-HIST-OK VALUE 0.
+       01 WS-CURRENT-DATE.
+          05 WS-CURRENT-YEAR PIC 9(4).
+          05 FILLER PIC X(17).
+       01 WS-EOF PIC A(1) VALUE "n".
+          88 WS-IS-EOF VALUE "y".
+       01 CANCEL-TALLY PIC 9(3) VALUE ZERO.
+
        PROCEDURE DIVISION.
        START-HERE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            ACCEPT TODAY FROM DAY-OF-WEEK
       *    6 EQUAL saturday
            IF TODAY EQUAL 6 THEN
@@ -32,11 +52,15 @@
                        MOVE INPUT-RESULT TO ISCANCELLED
                    END-IF
 
+                   PERFORM LOG-OUTCOME
+
                    IF ISCANCELLED EQUAL 'y' THEN
                        DISPLAY "NOT AGAIN, ZORCH! >:("
                    ELSE
                        DISPLAY "See ya at movie night! :)"
                    END-IF
+
+                   PERFORM DISPLAY-YEARLY-TALLY
                ELSE
                    DISPLAY "Then there is no movie night!"
                    DISPLAY "Try again next saturday!"
@@ -56,5 +80,42 @@
                MOVE USER-INPUT TO INPUT-RESULT
            END-IF
            EXIT.
-              
+
+      *Append this Saturday's outcome to the history file so the
+      *yearly tally survives between runs.
+       LOG-OUTCOME.
+           OPEN EXTEND ZORCH-HIST
+           IF NOT FS-HIST-OK THEN
+               OPEN OUTPUT ZORCH-HIST
+           END-IF
+           MOVE WS-CURRENT-YEAR TO HIST-YEAR
+           MOVE ISCANCELLED TO HIST-OUTCOME
+           WRITE HIST-REC
+           CLOSE ZORCH-HIST
+           EXIT.
+
+      *Count how many Saturdays Zorch has cancelled movie night
+      *so far this year, and report it.
+       DISPLAY-YEARLY-TALLY.
+           MOVE ZERO TO CANCEL-TALLY
+           MOVE "n" TO WS-EOF
+           OPEN INPUT ZORCH-HIST
+           IF FS-HIST-OK THEN
+               PERFORM UNTIL WS-IS-EOF
+                   READ ZORCH-HIST
+                       AT END
+                           MOVE "y" TO WS-EOF
+                       NOT AT END
+                           IF HIST-YEAR EQUAL WS-CURRENT-YEAR AND
+                              HIST-OUTCOME EQUAL 'y' THEN
+                               ADD 1 TO CANCEL-TALLY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ZORCH-HIST
+           END-IF
+           DISPLAY "Zorch has cancelled movie night "
+                   CANCEL-TALLY " time(s) this year."
+           EXIT.
+
        END PROGRAM DIDZORCHCANCELMOVIENIGHT.
